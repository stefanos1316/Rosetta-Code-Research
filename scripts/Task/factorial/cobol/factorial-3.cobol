@@ -1,5 +1,21 @@
        IDENTIFICATION DIVISION.
-       FUNCTION-ID. factorial.
+       FUNCTION-ID. compute-factorial.
+
+      * renamed from "factorial" - COBOL 2002 reserves FUNCTION
+      * FACTORIAL for the intrinsic function, so a REPOSITORY
+      * FUNCTION entry and FUNCTION-call syntax for a user-defined
+      * function of the same name collide with it.  A plain CALL
+      * against a FUNCTION-ID entry point also does not resolve to
+      * this module, so every caller outside this file now reaches
+      * it via FUNCTION compute-factorial(...) with a REPOSITORY
+      * entry instead.
+
+      * the audit trail for every call (see FACTAUD) is written by
+      * each external caller, not here - writing it inside this
+      * function would fire once per recursive self-call instead of
+      * once per real request.  See FACTBAT's 2250-WRITE-AUDIT-
+      * RECORD, FACTINQ's 2150-WRITE-AUDIT-RECORD, and the matching
+      * paragraphs in FACTCOM and FACTPRM.
 
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
@@ -8,14 +24,25 @@
        LINKAGE SECTION.
        01  n      PIC 9(10).
        01  ret    PIC 9(10).
+       01  overflow-flag PIC X(01).
+           88  overflow-occurred VALUE 'Y'.
+           88  no-overflow       VALUE 'N'.
+
+       PROCEDURE DIVISION USING BY VALUE n BY REFERENCE overflow-flag
+               RETURNING ret.
+           SET no-overflow TO TRUE
 
-       PROCEDURE DIVISION USING BY VALUE n RETURNING ret.
            IF n = 0
                MOVE 1 TO ret
            ELSE
                SUBTRACT 1 FROM n GIVING prev-n
-               MULTIPLY n BY fac(prev-n) GIVING ret
+               MULTIPLY n BY compute-factorial(prev-n overflow-flag)
+                       GIVING ret
+                   ON SIZE ERROR
+                       SET overflow-occurred TO TRUE
+               END-MULTIPLY
            END-IF
 
            GOBACK
            .
+       END FUNCTION compute-factorial.
