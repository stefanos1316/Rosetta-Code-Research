@@ -0,0 +1,21 @@
+000010***************************************************************
+000020*  FACTEXT    -  FIXED-WIDTH EXTRACT RECORD PRODUCED BY         *
+000030*                FACTBAT AFTER EACH RUN FOR PICKUP BY THE       *
+000040*                ACTUARIAL MODELING SYSTEM AND THE QA           *
+000050*                SAMPLING-PLAN SYSTEM.  NEITHER SYSTEM LINKS    *
+000060*                INTO THIS PROGRAM FAMILY - THEY ONLY READ      *
+000070*                THIS FLAT FILE.                                *
+000080*                                                               *
+000090*  HISTORY                                                     *
+000100*  ------------------------------------------------------------ *
+000110*  2026-08-08  SLS  INITIAL VERSION.                            *
+000120***************************************************************
+000130 01  FACTEXT-RECORD.
+000140     05  FACTEXT-RUN-DATE          PIC 9(08).
+000150     05  FACTEXT-INPUT-N           PIC 9(10).
+000160     05  FACTEXT-RESULT            PIC 9(10).
+000170     05  FACTEXT-STATUS            PIC X(01).
+000180         88  FACTEXT-IS-OVERFLOW        VALUE 'O'.
+000190         88  FACTEXT-IS-NORMAL          VALUE 'N'.
+000200         88  FACTEXT-IS-REJECTED        VALUE 'R'.
+000210     05  FILLER                    PIC X(10).
