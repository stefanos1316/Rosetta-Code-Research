@@ -0,0 +1,25 @@
+000010***************************************************************
+000020*  FACTAUD    -  RECORD LAYOUT FOR THE FACT-AUDIT-LOG FILE     *
+000030*                WRITTEN BY EACH EXTERNAL CALLER OF FUNCTION-  *
+000040*                ID FACTORIAL (FACTBAT, FACTINQ, FACTCOM AND   *
+000050*                FACTPRM) - ONE RECORD PER EXTERNAL CALL, NOT   *
+000060*                PER RECURSIVE SELF-CALL.                      *
+000070*                                                               *
+000080*  HISTORY                                                     *
+000090*  ------------------------------------------------------------ *
+000100*  2026-08-08  SLS  INITIAL VERSION.                            *
+000110*  2026-08-08  SLS  MOVED THE WRITE TO EACH EXTERNAL CALL SITE  *
+000120*                   SO THE LOG HOLDS ONE ENTRY PER CALL, NOT    *
+000130*                   ONE PER RECURSIVE STEP.                     *
+000140***************************************************************
+000150 01  FACT-AUDIT-RECORD.
+000160     05  FACT-AUD-TIMESTAMP.
+000170         10  FACT-AUD-DATE         PIC 9(08).
+000180         10  FACT-AUD-TIME         PIC 9(08).
+000190     05  FACT-AUD-INPUT-N          PIC 9(10).
+000200     05  FACT-AUD-RESULT           PIC 9(10).
+000210     05  FACT-AUD-OVERFLOW-FLAG    PIC X(01).
+000220         88  FACT-AUD-OVERFLOW-OCCURRED  VALUE 'Y'.
+000230         88  FACT-AUD-NO-OVERFLOW        VALUE 'N'.
+000240     05  FACT-AUD-CALLER-ID        PIC X(08).
+000250     05  FILLER                    PIC X(15).
