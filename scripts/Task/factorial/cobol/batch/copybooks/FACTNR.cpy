@@ -0,0 +1,18 @@
+000010***************************************************************
+000020*  FACTNR     -  LINKAGE PARAMETERS FOR COMBINATIONS/         *
+000030*                PERMUTATIONS CALLABLE FUNCTIONS              *
+000040*                                                               *
+000050*  HISTORY                                                     *
+000060*  ------------------------------------------------------------ *
+000070*  2026-08-08  SLS  INITIAL VERSION - SHARED (N,R,RESULT)       *
+000080*                   PARAMETER LAYOUT FOR COMBINATIONS AND       *
+000090*                   PERMUTATIONS, MIRRORING THE BY-VALUE /      *
+000100*                   BY-REFERENCE SIGNATURE USED BY FUNCTION-ID  *
+000110*                   FACTORIAL.                                  *
+000120***************************************************************
+000130 01  FACTNR-N             PIC 9(10).
+000140 01  FACTNR-R             PIC 9(10).
+000150 01  FACTNR-RESULT        PIC 9(10).
+000160 01  FACTNR-OVERFLOW-FLAG PIC X(01).
+000170     88  FACTNR-OVERFLOW-OCCURRED   VALUE 'Y'.
+000180     88  FACTNR-NO-OVERFLOW         VALUE 'N'.
