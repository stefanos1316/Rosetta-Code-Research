@@ -0,0 +1,17 @@
+000010***************************************************************
+000020*  FACTCKPT   -  RECORD LAYOUT FOR THE FACTBAT RESTART/        *
+000030*                CHECKPOINT CONTROL FILE.  ONE RECORD IS        *
+000040*                REWRITTEN AFTER EVERY TRANSACTION RECORD       *
+000050*                SUCCESSFULLY PROCESSED BY FACTBAT, SO A        *
+000060*                RESTARTED RUN KNOWS WHERE TO RESUME.           *
+000070*                                                               *
+000080*  HISTORY                                                     *
+000090*  ------------------------------------------------------------ *
+000100*  2026-08-08  SLS  INITIAL VERSION.                            *
+000110***************************************************************
+000120 01  FACTCKPT-RECORD.
+000130     05  FACTCKPT-RUN-DATE          PIC 9(08).
+000140     05  FACTCKPT-LAST-KEY          PIC 9(10).
+000150     05  FACTCKPT-LAST-SEQ-NO       PIC 9(08) COMP-3.
+000160     05  FACTCKPT-RECORDS-DONE      PIC 9(08) COMP-3.
+000170     05  FILLER                     PIC X(10).
