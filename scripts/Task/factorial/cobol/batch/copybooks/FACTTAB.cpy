@@ -0,0 +1,18 @@
+000010***************************************************************
+000020*  FACTTAB    -  RECORD LAYOUT FOR THE FACTTAB VSAM KSDS       *
+000030*                PRE-COMPUTED FACTORIAL TABLE, KEYED BY N      *
+000040*                (00 THROUGH 30).  THE TRUE FACTORIAL VALUE    *
+000050*                EXCEEDS PIC 9(10) FROM N=14 UPWARD, SO THE     *
+000060*                VALUE IS CARRIED AS A HIGH-ORDER AND A        *
+000070*                LOW-ORDER PACKED FIELD:                       *
+000080*                    TRUE VALUE = (HIGH * 10**18) + LOW         *
+000090*                                                               *
+000100*  HISTORY                                                     *
+000110*  ------------------------------------------------------------ *
+000120*  2026-08-08  SLS  INITIAL VERSION.                            *
+000130***************************************************************
+000140 01  FACTTAB-RECORD.
+000150     05  FACTTAB-KEY-N             PIC 9(02).
+000160     05  FACTTAB-VALUE-HIGH         PIC 9(18) COMP-3.
+000170     05  FACTTAB-VALUE-LOW          PIC 9(18) COMP-3.
+000180     05  FILLER                    PIC X(05).
