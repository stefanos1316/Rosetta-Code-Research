@@ -0,0 +1,19 @@
+000010***************************************************************
+000020*  FACTREJ    -  RECORD LAYOUT FOR THE FACT-REJECT FILE        *
+000030*                WRITTEN BY FACTVAL WHEN AN INPUT N FAILS       *
+000040*                EDIT BEFORE IT IS PASSED TO FUNCTION-ID        *
+000050*                FACTORIAL.                                     *
+000060*                                                               *
+000070*  HISTORY                                                     *
+000080*  ------------------------------------------------------------ *
+000090*  2026-08-08  SLS  INITIAL VERSION.                            *
+000100***************************************************************
+000110 01  FACT-REJECT-RECORD.
+000120     05  FACT-REJ-RUN-DATE         PIC 9(08).
+000130     05  FACT-REJ-RAW-INPUT        PIC X(15).
+000140     05  FACT-REJ-REASON-CODE      PIC 9(02).
+000150         88  FACT-REJ-NON-NUMERIC       VALUE 01.
+000160         88  FACT-REJ-NEGATIVE          VALUE 02.
+000170         88  FACT-REJ-TOO-LARGE         VALUE 03.
+000180     05  FACT-REJ-REASON-TEXT      PIC X(30).
+000190     05  FILLER                    PIC X(05).
