@@ -0,0 +1,116 @@
+000010***************************************************************
+000020*  PROGRAM-ID. FACTTBLD
+000030*
+000040*  AUTHOR.     S. L. SAMMS, ACTUARIAL SYSTEMS GROUP
+000050*  INSTALLATION. HOME OFFICE DATA CENTER
+000060*  DATE-WRITTEN. 2026-08-08
+000070*  DATE-COMPILED.
+000080*
+000090*  REMARKS.
+000100*      ONE-TIME / OCCASIONAL BUILD UTILITY THAT LOADS THE
+000110*      FACTTAB VSAM KSDS WITH THE TRUE FACTORIAL VALUE OF
+000120*      EVERY N FROM 00 THROUGH 30.  FUNCTION-ID FACTORIAL
+000130*      IS CAPPED AT PIC 9(10) AND CANNOT REPRESENT N! FOR
+000140*      N >= 14, SO THIS PROGRAM COMPUTES EACH FACTORIAL
+000150*      ITSELF IN A WIDE WORKING-STORAGE FIELD AND SPLITS THE
+000160*      RESULT INTO THE HIGH-ORDER/LOW-ORDER PACKED PAIR THAT
+000170*      FACTTAB CARRIES (SEE COPYBOOK FACTTAB).  DOWNSTREAM
+000180*      ACTUARIAL SAMPLING JOBS THEN READ FACTTAB DIRECTLY
+000190*      INSTEAD OF WALKING THE RECURSIVE FAC() CALL CHAIN.
+000200*
+000210*  MODIFICATION HISTORY.
+000220*      DATE        INIT  DESCRIPTION
+000230*      ----------  ----  ---------------------------------------
+000240*      2026-08-08  SLS   INITIAL VERSION.
+000250***************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. FACTTBLD.
+000280
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT FACTTAB-FILE ASSIGN TO "FACTTAB"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS SEQUENTIAL
+000350         RECORD KEY IS FACTTAB-KEY-N
+000360         FILE STATUS IS WS-FACTTAB-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  FACTTAB-FILE.
+000410 COPY FACTTAB.
+000420
+000430 WORKING-STORAGE SECTION.
+000440***************************************************************
+000450*  SWITCHES AND COUNTERS                                       *
+000460***************************************************************
+000470 01  WS-FACTTAB-STATUS         PIC X(02).
+000480     88  WS-FACTTAB-OK              VALUE '00'.
+000490
+000500 01  WS-SWITCHES.
+000510     05  WS-CURRENT-N           PIC 9(02) COMP-3 VALUE ZERO.
+000520
+000530***************************************************************
+000540*  WIDE ACCUMULATOR - HOLDS N! BEFORE IT IS SPLIT INTO THE      *
+000550*  HIGH-ORDER / LOW-ORDER PACKED PAIR CARRIED ON FACTTAB        *
+000560***************************************************************
+000570 01  WS-WIDE-FACTORIAL         PIC 9(36) COMP-3 VALUE ZERO.
+000580 01  WS-WIDE-N                 PIC 9(36) COMP-3 VALUE ZERO.
+000590 01  WS-SCALE                  PIC 9(19) COMP-3
+000600                                    VALUE 1000000000000000000.
+000610
+000620 PROCEDURE DIVISION.
+000630***************************************************************
+000640*  0000-MAINLINE                                                *
+000650***************************************************************
+000660 0000-MAINLINE.
+000670     PERFORM 1000-INITIALIZE
+000680     PERFORM 2000-BUILD-TABLE THRU 2000-BUILD-TABLE-EXIT
+000690     PERFORM 9000-TERMINATE
+000700     GOBACK
+000710     .
+000720
+000730***************************************************************
+000740*  1000-INITIALIZE                                              *
+000750***************************************************************
+000760 1000-INITIALIZE.
+000770     MOVE 1 TO WS-WIDE-FACTORIAL
+000780     OPEN OUTPUT FACTTAB-FILE
+000790     IF NOT WS-FACTTAB-OK
+000800         DISPLAY 'FACTTBLD - OPEN FAILED, STATUS '
+000810                 WS-FACTTAB-STATUS
+000820         MOVE 16 TO RETURN-CODE
+000830         GOBACK
+000840     END-IF
+000850     .
+000860
+000870***************************************************************
+000880*  2000-BUILD-TABLE  -  N = 0 THROUGH 30                        *
+000890***************************************************************
+000900 2000-BUILD-TABLE.
+000910     PERFORM VARYING WS-CURRENT-N FROM 0 BY 1
+000920             UNTIL WS-CURRENT-N > 30
+000930         IF WS-CURRENT-N > 1
+000940             MOVE WS-CURRENT-N TO WS-WIDE-N
+000950             MULTIPLY WS-WIDE-N BY WS-WIDE-FACTORIAL
+000960         END-IF
+000970         MOVE WS-CURRENT-N TO FACTTAB-KEY-N
+000980         DIVIDE WS-WIDE-FACTORIAL BY WS-SCALE
+000990             GIVING FACTTAB-VALUE-HIGH
+001000             REMAINDER FACTTAB-VALUE-LOW
+001010         WRITE FACTTAB-RECORD
+001020             INVALID KEY
+001030                 DISPLAY 'FACTTBLD - WRITE FAILED FOR N = '
+001040                         WS-CURRENT-N
+001050         END-WRITE
+001060     END-PERFORM
+001070     .
+001080 2000-BUILD-TABLE-EXIT.
+001090     EXIT.
+001100
+001110***************************************************************
+001120*  9000-TERMINATE                                               *
+001130***************************************************************
+001140 9000-TERMINATE.
+001150     CLOSE FACTTAB-FILE
+001160     .
