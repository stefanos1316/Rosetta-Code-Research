@@ -0,0 +1,408 @@
+000010***************************************************************
+000020*  PROGRAM-ID. FACTRECN
+000030*
+000040*  AUTHOR.       S. L. SAMMS, ACTUARIAL SYSTEMS GROUP
+000050*  INSTALLATION. HOME OFFICE DATA CENTER
+000060*  DATE-WRITTEN. 2026-08-08
+000070*  DATE-COMPILED.
+000080*
+000090*  REMARKS.
+000100*      CONTROL-TOTAL RECONCILIATION STEP RUN IMMEDIATELY AFTER
+000110*      FACTBAT.  READS THE FIXED-WIDTH EXTRACT FACTBAT JUST
+000120*      PRODUCED (FACTEXT) AND, FOR EVERY INPUT N WITHIN THE
+000130*      RANGE FACTTAB COVERS (00 THROUGH 30), LOOKS UP FACTTAB'S
+000140*      INDEPENDENTLY MAINTAINED PRE-COMPUTED VALUE AND CONFIRMS
+000150*      FACTBAT'S LIVE RESULT AGREES WITH IT - AN EXACT MATCH ON
+000160*      THE RESULT WHEN THE TRUE VALUE FITS PIC 9(10), OR AN
+000170*      OVERFLOW STATUS WHEN IT DOES NOT.  A RECORD WHOSE N FALLS
+000180*      OUTSIDE FACTTAB'S RANGE, OR THAT FACTVAL ALREADY REJECTED,
+000190*      HAS NO CONTROL VALUE TO RECONCILE AGAINST AND IS COUNTED
+000200*      SEPARATELY RATHER THAN TREATED AS A MATCH OR A MISMATCH.
+000210*      ANY MISMATCH IS LISTED ON THE RECONCILIATION REPORT AND
+000220*      SETS A NON-ZERO RETURN CODE SO THE NIGHTLY JOB STREAM
+000230*      CAN FLAG THE RUN FOR REVIEW.  IN ADDITION TO THAT LINE-
+000240*      BY-LINE DETAIL, THE RUN ALSO ACCUMULATES THE RECORD
+000250*      COUNT AND A HASH TOTAL (SUM OF THE FACTORIAL RESULTS)
+000260*      FROM THE BATCH SIDE AND, SEPARATELY, FROM FACTTAB'S OWN
+000270*      VALUES FOR THOSE SAME N'S, AND REPORTS WHETHER THE TWO
+000280*      SETS OF TOTALS BALANCE - THE OVERALL BALANCING CHECK
+000290*      OPERATIONS WANTED BEFORE DISTRIBUTING THE NIGHTLY REPORT.
+000300*
+000310*  MODIFICATION HISTORY.
+000320*      DATE        INIT  DESCRIPTION
+000330*      ----------  ----  ---------------------------------------
+000340*      2026-08-08  SLS   INITIAL VERSION.
+000350*      2026-08-08  SLS   ADDED THE RECORD-COUNT/HASH-TOTAL
+000360*                        BALANCING CHECK ALONGSIDE THE EXISTING
+000370*                        PER-RECORD DETAIL COMPARISON, AND
+000380*                        TIGHTENED THE "VALUE FITS PIC 9(10)"
+000390*                        TEST TO ALSO BOUND FACTTAB-VALUE-LOW.
+000400***************************************************************
+000410 IDENTIFICATION DIVISION.
+000420 PROGRAM-ID. FACTRECN.
+000430
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT FACT-EXTRACT-FILE ASSIGN TO "FACTEXT"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-EXTRACT-STATUS.
+000500
+000510     SELECT FACTTAB-FILE ASSIGN TO "FACTTAB"
+000520         ORGANIZATION IS INDEXED
+000530         ACCESS MODE IS RANDOM
+000540         RECORD KEY IS FACTTAB-KEY-N
+000550         FILE STATUS IS WS-FACTTAB-STATUS.
+000560
+000570     SELECT FACT-RECON-RPT ASSIGN TO "FACTRECR"
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS WS-RECON-STATUS.
+000600
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  FACT-EXTRACT-FILE.
+000640 COPY FACTEXT.
+000650
+000660 FD  FACTTAB-FILE.
+000670 COPY FACTTAB.
+000680
+000690 FD  FACT-RECON-RPT.
+000700 01  FACT-RECON-LINE               PIC X(132).
+000710
+000720 WORKING-STORAGE SECTION.
+000730***************************************************************
+000740*  FILE STATUS AND SWITCHES                                    *
+000750***************************************************************
+000760 01  WS-EXTRACT-STATUS          PIC X(02).
+000770     88  WS-EXTRACT-OK              VALUE '00'.
+000780     88  WS-EXTRACT-EOF              VALUE '10'.
+000790
+000800 01  WS-FACTTAB-STATUS          PIC X(02).
+000810     88  WS-FACTTAB-OK               VALUE '00'.
+000820     88  WS-FACTTAB-NOT-FOUND         VALUE '23'.
+000830
+000840 01  WS-RECON-STATUS            PIC X(02).
+000850     88  WS-RECON-OK                 VALUE '00'.
+000860
+000870 01  WS-SWITCHES.
+000880     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000890         88  WS-END-OF-FILE           VALUE 'Y'.
+000900     05  WS-HASH-BALANCE-SWITCH  PIC X(01) VALUE 'Y'.
+000910         88  WS-HASH-IN-BALANCE      VALUE 'Y'.
+000920         88  WS-HASH-OUT-OF-BALANCE  VALUE 'N'.
+000930
+000940***************************************************************
+000950*  CONTROL TOTALS                                               *
+000960***************************************************************
+000970 01  WS-COUNTERS.
+000980     05  WS-PAGE-NO              PIC 9(05) COMP-3 VALUE ZERO.
+000990     05  WS-LINE-COUNT           PIC 9(03) COMP-3 VALUE ZERO.
+001000     05  WS-MATCH-COUNT          PIC 9(08) COMP-3 VALUE ZERO.
+001010     05  WS-MISMATCH-COUNT       PIC 9(08) COMP-3 VALUE ZERO.
+001020     05  WS-NO-CONTROL-COUNT     PIC 9(08) COMP-3 VALUE ZERO.
+001030 01  WS-LINES-PER-PAGE           PIC 9(03) VALUE 50.
+001040
+001050***************************************************************
+001060*  CONTROL-TOTAL RECONCILIATION ACCUMULATORS - THE RECORD       *
+001070*  COUNT AND HASH TOTAL THE BATCH RUN CONTRIBUTES FOR THE N'S   *
+001080*  ALSO HELD ON FACTTAB, AND THE MATCHING COUNT/TOTAL BUILT     *
+001090*  INDEPENDENTLY FROM FACTTAB'S OWN VALUES FOR THOSE SAME N'S.  *
+001100***************************************************************
+001110 01  WS-CONTROL-TOTALS.
+001120     05  WS-RECON-RECORD-COUNT   PIC 9(08) COMP-3 VALUE ZERO.
+001130     05  WS-BATCH-HASH-TOTAL     PIC 9(14) COMP-3 VALUE ZERO.
+001140     05  WS-TABLE-HASH-TOTAL      PIC 9(14) COMP-3 VALUE ZERO.
+001150
+001160 01  WS-OVFLO-HASH-SENTINEL  PIC 9(10) COMP-3 VALUE 9999999999.
+001170
+001180 01  WS-RUN-DATE.
+001190     05  WS-RUN-DATE-CCYY        PIC 9(04).
+001200     05  WS-RUN-DATE-MM          PIC 9(02).
+001210     05  WS-RUN-DATE-DD          PIC 9(02).
+001220 01  WS-RUN-DATE-NUM             PIC 9(08).
+001230
+001240***************************************************************
+001250*  RECONCILIATION WORKING FIELDS                                *
+001260***************************************************************
+001270 01  WS-TABLE-LOW-AS-10          PIC 9(10).
+001280
+001290***************************************************************
+001300*  REPORT LINES                                                 *
+001310***************************************************************
+001320 01  WS-HEADING-LINE-1.
+001330     05  FILLER                 PIC X(01)  VALUE SPACE.
+001340     05  FILLER                 PIC X(30)  VALUE
+001350         'HOME OFFICE DATA CENTER'.
+001360     05  FILLER                 PIC X(49)  VALUE
+001370         'FACTORIAL CONTROL-TOTAL RECONCILIATION - FACTRECN'.
+001380     05  FILLER                 PIC X(10)  VALUE 'PAGE'.
+001390     05  WS-HL1-PAGE-NO          PIC ZZZZ9.
+001400     05  FILLER                 PIC X(37)  VALUE SPACE.
+001410
+001420 01  WS-HEADING-LINE-2.
+001430     05  FILLER                 PIC X(01)  VALUE SPACE.
+001440     05  FILLER                 PIC X(11)  VALUE 'RUN DATE - '.
+001450     05  WS-HL2-MM               PIC 99.
+001460     05  FILLER                 PIC X(01)  VALUE '/'.
+001470     05  WS-HL2-DD               PIC 99.
+001480     05  FILLER                 PIC X(01)  VALUE '/'.
+001490     05  WS-HL2-CCYY             PIC 9999.
+001500     05  FILLER                 PIC X(96)  VALUE SPACE.
+001510
+001520 01  WS-COLUMN-HEADING.
+001530     05  FILLER                 PIC X(01)  VALUE SPACE.
+001540     05  FILLER                 PIC X(14)  VALUE 'INPUT N'.
+001550     05  FILLER                 PIC X(20)  VALUE
+001560         'FACTBAT RESULT'.
+001570     05  FILLER                 PIC X(20)  VALUE
+001580         'FACTTAB CONTROL'.
+001590     05  FILLER                 PIC X(20)  VALUE 'EXCEPTION'.
+001600     05  FILLER                 PIC X(57)  VALUE SPACE.
+001610
+001620 01  WS-EXCEPTION-LINE.
+001630     05  FILLER                 PIC X(01)  VALUE SPACE.
+001640     05  WS-EL-N                 PIC Z(09)9.
+001650     05  FILLER                 PIC X(04)  VALUE SPACE.
+001660     05  WS-EL-FACTBAT-RESULT    PIC Z(09)9.
+001670     05  FILLER                 PIC X(04)  VALUE SPACE.
+001680     05  WS-EL-FACTTAB-RESULT    PIC Z(09)9.
+001690     05  FILLER                 PIC X(04)  VALUE SPACE.
+001700     05  WS-EL-EXCEPTION         PIC X(25).
+001710     05  FILLER                 PIC X(52)  VALUE SPACE.
+001720
+001730 01  WS-TOTAL-LINE-1.
+001740     05  FILLER                 PIC X(01)  VALUE SPACE.
+001750     05  FILLER                 PIC X(33)  VALUE
+001760         'CONTROL TOTALS RECONCILED     -'.
+001770     05  WS-TL1-COUNT             PIC Z(07)9.
+001780     05  FILLER                 PIC X(89)  VALUE SPACE.
+001790
+001800 01  WS-TOTAL-LINE-2.
+001810     05  FILLER                 PIC X(01)  VALUE SPACE.
+001820     05  FILLER                 PIC X(33)  VALUE
+001830         'CONTROL TOTALS MISMATCHED    -'.
+001840     05  WS-TL2-COUNT             PIC Z(07)9.
+001850     05  FILLER                 PIC X(89)  VALUE SPACE.
+001860
+001870 01  WS-TOTAL-LINE-3.
+001880     05  FILLER                 PIC X(01)  VALUE SPACE.
+001890     05  FILLER                 PIC X(33)  VALUE
+001900         'RECORDS WITH NO CONTROL VALUE -'.
+001910     05  WS-TL3-COUNT             PIC Z(07)9.
+001920     05  FILLER                 PIC X(89)  VALUE SPACE.
+001930
+001940 01  WS-TOTAL-LINE-4.
+001950     05  FILLER                 PIC X(01)  VALUE SPACE.
+001960     05  FILLER                 PIC X(33)  VALUE
+001970         'BATCH RECORD COUNT/HASH TOTAL -'.
+001980     05  WS-TL4-COUNT             PIC Z(07)9.
+001990     05  FILLER                 PIC X(02)  VALUE SPACE.
+002000     05  WS-TL4-HASH              PIC Z(12)9.
+002010     05  FILLER                 PIC X(73)  VALUE SPACE.
+002020
+002030 01  WS-TOTAL-LINE-5.
+002040     05  FILLER                 PIC X(01)  VALUE SPACE.
+002050     05  FILLER                 PIC X(33)  VALUE
+002060         'TABLE RECORD COUNT/HASH TOTAL -'.
+002070     05  WS-TL5-COUNT             PIC Z(07)9.
+002080     05  FILLER                 PIC X(02)  VALUE SPACE.
+002090     05  WS-TL5-HASH              PIC Z(12)9.
+002100     05  FILLER                 PIC X(73)  VALUE SPACE.
+002110
+002120 01  WS-TOTAL-LINE-6.
+002130     05  FILLER                 PIC X(01)  VALUE SPACE.
+002140     05  FILLER                 PIC X(33)  VALUE
+002150         'CONTROL TOTALS BALANCE -'.
+002160     05  WS-TL6-RESULT            PIC X(09).
+002170     05  FILLER                 PIC X(97)  VALUE SPACE.
+002180
+002190 PROCEDURE DIVISION.
+002200***************************************************************
+002210*  0000-MAINLINE                                                *
+002220***************************************************************
+002230 0000-MAINLINE.
+002240     PERFORM 1000-INITIALIZE
+002250     PERFORM 2000-PROCESS-EXTRACT THRU 2000-PROCESS-EXIT
+002260         UNTIL WS-END-OF-FILE
+002270     PERFORM 7000-PRINT-TOTALS
+002280     PERFORM 9000-TERMINATE
+002290     IF WS-MISMATCH-COUNT > ZERO OR WS-HASH-OUT-OF-BALANCE
+002300         MOVE 8 TO RETURN-CODE
+002310     END-IF
+002320     GOBACK
+002330     .
+002340
+002350***************************************************************
+002360*  1000-INITIALIZE                                              *
+002370***************************************************************
+002380 1000-INITIALIZE.
+002390     ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+002400     MOVE WS-RUN-DATE-NUM TO WS-RUN-DATE
+002410     OPEN INPUT  FACT-EXTRACT-FILE
+002420     OPEN INPUT  FACTTAB-FILE
+002430     OPEN OUTPUT FACT-RECON-RPT
+002440     IF NOT WS-EXTRACT-OK
+002450         DISPLAY 'FACTRECN - EXTRACT FILE OPEN FAILED, STATUS '
+002460                 WS-EXTRACT-STATUS
+002470         MOVE 16 TO RETURN-CODE
+002480         GOBACK
+002490     END-IF
+002500     IF NOT WS-FACTTAB-OK
+002510         DISPLAY 'FACTRECN - FACTTAB OPEN FAILED, STATUS '
+002520                 WS-FACTTAB-STATUS
+002530         MOVE 16 TO RETURN-CODE
+002540         GOBACK
+002550     END-IF
+002560     PERFORM 8000-PRINT-HEADERS
+002570     PERFORM 2100-READ-EXTRACT
+002580     .
+002590
+002600***************************************************************
+002610*  2000-PROCESS-EXTRACT  -  ONE EXTRACT RECORD PER ITERATION    *
+002620***************************************************************
+002630 2000-PROCESS-EXTRACT.
+002640     IF FACTEXT-IS-REJECTED OR FACTEXT-INPUT-N > 30
+002650         ADD 1 TO WS-NO-CONTROL-COUNT
+002660     ELSE
+002670         PERFORM 2200-LOOKUP-CONTROL-VALUE
+002680     END-IF
+002690     PERFORM 2100-READ-EXTRACT
+002700     .
+002710 2000-PROCESS-EXIT.
+002720     EXIT.
+002730
+002740***************************************************************
+002750*  2100-READ-EXTRACT                                            *
+002760***************************************************************
+002770 2100-READ-EXTRACT.
+002780     READ FACT-EXTRACT-FILE
+002790         AT END
+002800             SET WS-END-OF-FILE TO TRUE
+002810     END-READ
+002820     .
+002830
+002840***************************************************************
+002850*  2200-LOOKUP-CONTROL-VALUE  -  COMPARE FACTBAT'S LIVE RESULT  *
+002860*  FOR THIS N AGAINST FACTTAB'S INDEPENDENTLY MAINTAINED        *
+002870*  PRE-COMPUTED VALUE FOR THE SAME N.                            *
+002880***************************************************************
+002890 2200-LOOKUP-CONTROL-VALUE.
+002900     MOVE FACTEXT-INPUT-N TO FACTTAB-KEY-N
+002910     READ FACTTAB-FILE
+002920         INVALID KEY
+002930             ADD 1 TO WS-NO-CONTROL-COUNT
+002940     END-READ
+002950     IF WS-FACTTAB-OK
+002960         ADD 1 TO WS-RECON-RECORD-COUNT
+002970         IF FACTTAB-VALUE-HIGH = ZERO
+002980                 AND FACTTAB-VALUE-LOW <= 9999999999
+002990             MOVE FACTTAB-VALUE-LOW TO WS-TABLE-LOW-AS-10
+003000             ADD FACTEXT-RESULT TO WS-BATCH-HASH-TOTAL
+003010             ADD WS-TABLE-LOW-AS-10 TO WS-TABLE-HASH-TOTAL
+003020             IF FACTEXT-IS-NORMAL
+003030                     AND FACTEXT-RESULT = WS-TABLE-LOW-AS-10
+003040                 ADD 1 TO WS-MATCH-COUNT
+003050             ELSE
+003060                 ADD 1 TO WS-MISMATCH-COUNT
+003070                 PERFORM 2300-PRINT-EXCEPTION
+003080             END-IF
+003090         ELSE
+003100*            THE TRUE FACTTAB VALUE IS TOO WIDE FOR PIC 9(10) TO
+003110*            CARRY INTO THE HASH, BUT THIS RECORD STILL COUNTS
+003120*            TOWARD WS-RECON-RECORD-COUNT ABOVE - ADD THE SAME
+003130*            FIXED SENTINEL TO BOTH HASH TOTALS SO THE RECORD
+003140*            COUNT AND HASH TOTAL PRINTED ON ONE REPORT LINE
+003150*            STILL DESCRIBE THE SAME SET OF RECORDS.
+003160             ADD WS-OVFLO-HASH-SENTINEL TO WS-BATCH-HASH-TOTAL
+003170             ADD WS-OVFLO-HASH-SENTINEL TO WS-TABLE-HASH-TOTAL
+003180             IF FACTEXT-IS-OVERFLOW
+003190                 ADD 1 TO WS-MATCH-COUNT
+003200             ELSE
+003210                 ADD 1 TO WS-MISMATCH-COUNT
+003220                 PERFORM 2300-PRINT-EXCEPTION
+003230             END-IF
+003240         END-IF
+003250     END-IF
+003260     .
+003270
+003280***************************************************************
+003290*  2300-PRINT-EXCEPTION                                         *
+003300***************************************************************
+003310 2300-PRINT-EXCEPTION.
+003320     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+003330         PERFORM 8000-PRINT-HEADERS
+003340     END-IF
+003350     MOVE FACTEXT-INPUT-N TO WS-EL-N
+003360     MOVE FACTEXT-RESULT TO WS-EL-FACTBAT-RESULT
+003370     IF FACTTAB-VALUE-HIGH = ZERO
+003380             AND FACTTAB-VALUE-LOW <= 9999999999
+003390         MOVE FACTTAB-VALUE-LOW TO WS-EL-FACTTAB-RESULT
+003400         MOVE 'RESULT DOES NOT AGREE' TO WS-EL-EXCEPTION
+003410     ELSE
+003420         MOVE ZERO TO WS-EL-FACTTAB-RESULT
+003430         MOVE 'OVERFLOW NOT REPORTED' TO WS-EL-EXCEPTION
+003440     END-IF
+003450     WRITE FACT-RECON-LINE FROM WS-EXCEPTION-LINE
+003460     ADD 1 TO WS-LINE-COUNT
+003470     .
+003480
+003490***************************************************************
+003500*  7000-PRINT-TOTALS                                            *
+003510***************************************************************
+003520 7000-PRINT-TOTALS.
+003530     MOVE WS-MATCH-COUNT TO WS-TL1-COUNT
+003540     MOVE WS-MISMATCH-COUNT TO WS-TL2-COUNT
+003550     MOVE WS-NO-CONTROL-COUNT TO WS-TL3-COUNT
+003560     MOVE WS-RECON-RECORD-COUNT TO WS-TL4-COUNT
+003570     MOVE WS-BATCH-HASH-TOTAL TO WS-TL4-HASH
+003580     MOVE WS-RECON-RECORD-COUNT TO WS-TL5-COUNT
+003590     MOVE WS-TABLE-HASH-TOTAL TO WS-TL5-HASH
+003600     IF WS-BATCH-HASH-TOTAL = WS-TABLE-HASH-TOTAL
+003610         SET WS-HASH-IN-BALANCE TO TRUE
+003620         MOVE 'BALANCED' TO WS-TL6-RESULT
+003630     ELSE
+003640         SET WS-HASH-OUT-OF-BALANCE TO TRUE
+003650         MOVE 'NOBALANCE' TO WS-TL6-RESULT
+003660     END-IF
+003670     MOVE SPACE TO FACT-RECON-LINE
+003680     WRITE FACT-RECON-LINE
+003690     WRITE FACT-RECON-LINE FROM WS-TOTAL-LINE-1
+003700     WRITE FACT-RECON-LINE FROM WS-TOTAL-LINE-2
+003710     WRITE FACT-RECON-LINE FROM WS-TOTAL-LINE-3
+003720     WRITE FACT-RECON-LINE FROM WS-TOTAL-LINE-4
+003730     WRITE FACT-RECON-LINE FROM WS-TOTAL-LINE-5
+003740     WRITE FACT-RECON-LINE FROM WS-TOTAL-LINE-6
+003750     .
+003760
+003770***************************************************************
+003780*  8000-PRINT-HEADERS                                           *
+003790***************************************************************
+003800 8000-PRINT-HEADERS.
+003810     ADD 1 TO WS-PAGE-NO
+003820     MOVE WS-PAGE-NO TO WS-HL1-PAGE-NO
+003830     MOVE WS-RUN-DATE-MM TO WS-HL2-MM
+003840     MOVE WS-RUN-DATE-DD TO WS-HL2-DD
+003850     MOVE WS-RUN-DATE-CCYY TO WS-HL2-CCYY
+003860     IF WS-PAGE-NO > 1
+003870         MOVE SPACE TO FACT-RECON-LINE
+003880         WRITE FACT-RECON-LINE
+003890             AFTER ADVANCING PAGE
+003900     END-IF
+003910     WRITE FACT-RECON-LINE FROM WS-HEADING-LINE-1
+003920     WRITE FACT-RECON-LINE FROM WS-HEADING-LINE-2
+003930     MOVE SPACE TO FACT-RECON-LINE
+003940     WRITE FACT-RECON-LINE
+003950     WRITE FACT-RECON-LINE FROM WS-COLUMN-HEADING
+003960     MOVE SPACE TO FACT-RECON-LINE
+003970     WRITE FACT-RECON-LINE
+003980     MOVE ZERO TO WS-LINE-COUNT
+003990     .
+004000
+004010***************************************************************
+004020*  9000-TERMINATE                                               *
+004030***************************************************************
+004040 9000-TERMINATE.
+004050     CLOSE FACT-EXTRACT-FILE
+004060     CLOSE FACTTAB-FILE
+004070     CLOSE FACT-RECON-RPT
+004080     .
