@@ -0,0 +1,65 @@
+000010***************************************************************
+000020*  FACTMAP    -  SYMBOLIC MAP FOR MAPSET FACTMAP, MAP FACTMP1   *
+000030*                GENERATED FROM THE BMS SOURCE IN FACTMAP.BMS   *
+000040*                DO NOT HAND-MAINTAIN - REASSEMBLE THE MAPSET   *
+000050*                AND RECOPY WHEN A FIELD CHANGES.               *
+000060*                                                               *
+000070*  HISTORY                                                     *
+000080*  ------------------------------------------------------------ *
+000090*  2026-08-08  SLS  INITIAL VERSION.                            *
+000100***************************************************************
+000110 01  FACTMP1I.
+000120     05  FILLER            PIC X(12).
+000130     05  DATEOL            PIC S9(04) COMP.
+000140     05  DATEOF            PIC X(01).
+000150     05  DATEOI            PIC X(08).
+000160     05  TIMEOL            PIC S9(04) COMP.
+000170     05  TIMEOF            PIC X(01).
+000180     05  TIMEOI            PIC X(08).
+000190     05  NINL              PIC S9(04) COMP.
+000200     05  NINF              PIC X(01).
+000210     05  NINI              PIC X(15).
+000220     05  RESOL             PIC S9(04) COMP.
+000230     05  RESOF             PIC X(01).
+000240     05  RESOI             PIC X(20).
+000250     05  STATOL            PIC S9(04) COMP.
+000260     05  STATOF            PIC X(01).
+000270     05  STATOI            PIC X(22).
+000280     05  AUDL1L            PIC S9(04) COMP.
+000290     05  AUDL1F            PIC X(01).
+000300     05  AUDL1I            PIC X(56).
+000310     05  AUDL2L            PIC S9(04) COMP.
+000320     05  AUDL2F            PIC X(01).
+000330     05  AUDL2I            PIC X(56).
+000340     05  AUDL3L            PIC S9(04) COMP.
+000350     05  AUDL3F            PIC X(01).
+000360     05  AUDL3I            PIC X(56).
+000370     05  AUDL4L            PIC S9(04) COMP.
+000380     05  AUDL4F            PIC X(01).
+000390     05  AUDL4I            PIC X(56).
+000400     05  MSGOL             PIC S9(04) COMP.
+000410     05  MSGOF             PIC X(01).
+000420     05  MSGOI             PIC X(79).
+000430
+000440 01  FACTMP1O REDEFINES FACTMP1I.
+000450     05  FILLER            PIC X(12).
+000460     05  FILLER            PIC X(03).
+000470     05  DATEOO            PIC X(08).
+000480     05  FILLER            PIC X(03).
+000490     05  TIMEOO            PIC X(08).
+000500     05  FILLER            PIC X(03).
+000510     05  NINO              PIC X(15).
+000520     05  FILLER            PIC X(03).
+000530     05  RESOO             PIC X(20).
+000540     05  FILLER            PIC X(03).
+000550     05  STATOO            PIC X(22).
+000560     05  FILLER            PIC X(03).
+000570     05  AUDL1O            PIC X(56).
+000580     05  FILLER            PIC X(03).
+000590     05  AUDL2O            PIC X(56).
+000600     05  FILLER            PIC X(03).
+000610     05  AUDL3O            PIC X(56).
+000620     05  FILLER            PIC X(03).
+000630     05  AUDL4O            PIC X(56).
+000640     05  FILLER            PIC X(03).
+000650     05  MSGOO             PIC X(79).
