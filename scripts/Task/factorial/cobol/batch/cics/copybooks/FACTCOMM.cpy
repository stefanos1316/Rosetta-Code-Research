@@ -0,0 +1,15 @@
+000010***************************************************************
+000020*  FACTCOMM   -  COMMAREA CARRIED BETWEEN PSEUDO-CONVERSATIONAL *
+000030*                TRANSFERS OF TRANSACTION FACT, SO THE AUDIT    *
+000040*                LOG BROWSE POSITION SURVIVES FROM ONE          *
+000050*                KEYSTROKE TO THE NEXT.                         *
+000060*                                                               *
+000070*  HISTORY                                                     *
+000080*  ------------------------------------------------------------ *
+000090*  2026-08-08  SLS  INITIAL VERSION.                            *
+000100***************************************************************
+000110 01  FACTCOMM-AREA.
+000120     05  FACTCOMM-TOP-RBA          PIC S9(08) COMP VALUE ZERO.
+000130     05  FACTCOMM-RBA-SWITCH       PIC X(01) VALUE 'N'.
+000140         88  FACTCOMM-RBA-SAVED        VALUE 'Y'.
+000150         88  FACTCOMM-RBA-NOT-SAVED    VALUE 'N'.
