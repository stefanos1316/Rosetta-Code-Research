@@ -0,0 +1,90 @@
+      ***************************************************************
+      *  MAPSET.  FACTMAP
+      *
+      *  AUTHOR.       S. L. SAMMS, ACTUARIAL SYSTEMS GROUP
+      *  INSTALLATION. HOME OFFICE DATA CENTER
+      *  DATE-WRITTEN. 2026-08-08
+      *
+      *  REMARKS.
+      *      SINGLE-MAP BMS SET FOR TRANSACTION FACT - THE ONLINE AD
+      *      HOC FACTORIAL INQUIRY SCREEN.  AN ANALYST KEYS IN N AND
+      *      SEES THE FACTORIAL RESULT (OR OVERFLOW/REJECT STATUS)
+      *      IMMEDIATELY, AND CAN PAGE BACK AND FORTH THROUGH THE
+      *      MOST RECENT FACT-AUDIT-LOG ENTRIES WITH PF7/PF8.
+      *
+      *  MODIFICATION HISTORY.
+      *      DATE        INIT  DESCRIPTION
+      *      ----------  ----  ---------------------------------------
+      *      2026-08-08  SLS   INITIAL VERSION.
+      ***************************************************************
+FACTMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+FACTMP1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+*        CONSTANT-TEXT FIELDS BELOW ARE LEFT UNLABELED - THE PROGRAM
+*        NEVER ADDRESSES THEM BY NAME, AND A LABEL WOULD COST EACH
+*        ONE AN L/F/I GROUP IN THE SYMBOLIC MAP FOR NO REASON.
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='FACTORIAL INQUIRY - TRANSACTION FACT'
+DATEO    DFHMDF POS=(1,60),                                           X
+               LENGTH=08,                                             X
+               ATTRB=(PROT,NUM)
+TIMEO    DFHMDF POS=(1,70),                                           X
+               LENGTH=08,                                             X
+               ATTRB=(PROT,NUM)
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='ENTER N ='
+NIN      DFHMDF POS=(3,13),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(UNPROT,IC,FSET)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='RESULT  ='
+RESO     DFHMDF POS=(5,13),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT)
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='STATUS  ='
+STATO    DFHMDF POS=(6,13),                                           X
+               LENGTH=22,                                             X
+               ATTRB=(PROT)
+*
+         DFHMDF POS=(8,1),                                            X
+               LENGTH=56,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='RECENT FACT-AUDIT-LOG ENTRIES - PF7 BACK / PF8 FORWARD'
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=56,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='DATE     TIME       N           RESULT      STAT'
+*
+AUDL1    DFHMDF POS=(10,1),LENGTH=56,ATTRB=(PROT)
+AUDL2    DFHMDF POS=(11,1),LENGTH=56,ATTRB=(PROT)
+AUDL3    DFHMDF POS=(12,1),LENGTH=56,ATTRB=(PROT)
+AUDL4    DFHMDF POS=(13,1),LENGTH=56,ATTRB=(PROT)
+*
+MSGO     DFHMDF POS=(23,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='PF3=EXIT  PF7=AUDIT BACK  PF8=AUDIT FORWARD  ENTER=INQUIRE'
+*
+         DFHMSD TYPE=FINAL
