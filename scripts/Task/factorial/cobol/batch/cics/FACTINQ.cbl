@@ -0,0 +1,402 @@
+000010***************************************************************
+000020*  PROGRAM-ID. FACTINQ
+000030*
+000040*  AUTHOR.       S. L. SAMMS, ACTUARIAL SYSTEMS GROUP
+000050*  INSTALLATION. HOME OFFICE DATA CENTER
+000060*  DATE-WRITTEN. 2026-08-08
+000070*  DATE-COMPILED.
+000080*
+000090*  REMARKS.
+000100*      ONLINE AD HOC FACTORIAL INQUIRY, TRANSACTION FACT, MAP
+000110*      FACTMP1 OF MAPSET FACTMAP.  AN ANALYST KEYS IN N AND
+000120*      SEES THE RESULT (OR REJECT/OVERFLOW STATUS) ON THE SAME
+000130*      SCREEN, RUNNING THROUGH THE SAME FACTVAL EDIT AND
+000140*      FUNCTION-ID FACTORIAL CALL THE NIGHTLY BATCH RUN USES,
+000150*      SO AN ONLINE INQUIRY CAN NEVER DISAGREE WITH THE BATCH
+000160*      REPORT FOR THE SAME N.  PF7/PF8 PAGE BACKWARD AND
+000170*      FORWARD THROUGH THE MOST RECENT FACT-AUDIT-LOG ENTRIES.
+000180*      FACT-AUDIT-LOG IS DEFINED TO CICS AS A VSAM ESDS LOADED
+000190*      FROM THE SAME SEQUENTIAL LOG FUNCTION-ID FACTORIAL
+000200*      WRITES, SO STARTBR/READNEXT/READPREV CAN BROWSE IT BY
+000210*      RELATIVE BYTE ADDRESS; THE CURRENT TOP-OF-SCREEN RBA IS
+000220*      CARRIED IN THE COMMAREA BETWEEN PSEUDO-CONVERSATIONAL
+000230*      TRANSFERS OF THIS TRANSACTION.
+000240*
+000250*  MODIFICATION HISTORY.
+000260*      DATE        INIT  DESCRIPTION
+000270*      ----------  ----  ---------------------------------------
+000280*      2026-08-08  SLS   INITIAL VERSION.
+000290***************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. FACTINQ.
+000320
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 REPOSITORY.
+000360     FUNCTION compute-factorial.
+000370
+000380 DATA DIVISION.
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-ABSTIME                 PIC S9(15) COMP-3.
+000410***************************************************************
+000420*  SYMBOLIC MAP AND COMMAREA LAYOUTS                            *
+000430***************************************************************
+000440 COPY FACTMAP.
+000450 COPY FACTCOMM.
+000460
+000470***************************************************************
+000480*  FIELDS PASSED TO / RETURNED FROM FACTVAL AND FACTORIAL       *
+000490***************************************************************
+000500 01  WS-RAW-N                   PIC X(15).
+000510 01  WS-FACT-N                  PIC 9(10).
+000520 01  WS-VALID-FLAG              PIC X(01).
+000530     88  WS-INPUT-IS-VALID          VALUE 'Y'.
+000540     88  WS-INPUT-IS-INVALID        VALUE 'N'.
+000550 01  WS-REASON-CODE             PIC 9(02).
+000560 01  WS-FACT-RESULT             PIC 9(10).
+000570 01  WS-FACT-RESULT-DISP        PIC Z(09)9.
+000580 01  WS-FACT-OVERFLOW-FLAG      PIC X(01).
+000590     88  WS-FACT-OVERFLOW-OCCURRED  VALUE 'Y'.
+000600     88  WS-FACT-NO-OVERFLOW        VALUE 'N'.
+000610
+000620***************************************************************
+000630*  AUDIT LOG BROWSE WORKING FIELDS                              *
+000640***************************************************************
+000650 COPY FACTAUD.
+000660 01  WS-AUDIT-RBA               PIC S9(08) COMP.
+000670 01  WS-AUDIT-RBA-HIGH          PIC S9(08) COMP VALUE 99999999.
+000680 01  WS-AUDIT-RESP               PIC S9(08) COMP.
+000690 01  WS-AUDIT-LINE-IDX          PIC 9(02) COMP-3.
+000700 01  WS-AUDIT-DISPLAY-LINE.
+000710     05  WS-ADL-DATE            PIC 9(08).
+000720     05  FILLER                 PIC X(01) VALUE SPACE.
+000730     05  WS-ADL-TIME            PIC 9(08).
+000740     05  FILLER                 PIC X(03) VALUE SPACE.
+000750     05  WS-ADL-N               PIC Z(09)9.
+000760     05  FILLER                 PIC X(03) VALUE SPACE.
+000770     05  WS-ADL-RESULT          PIC Z(09)9.
+000780     05  FILLER                 PIC X(03) VALUE SPACE.
+000790     05  WS-ADL-STATUS          PIC X(04).
+000800
+000810 01  WS-DATE-OUT                PIC 9(08).
+000820 01  WS-TIME-OUT                PIC 9(08).
+000830
+000840 LINKAGE SECTION.
+000850 01  DFHCOMMAREA                PIC X(05).
+000860
+000870 PROCEDURE DIVISION.
+000880***************************************************************
+000890*  0000-MAINLINE                                                *
+000900***************************************************************
+000910 0000-MAINLINE.
+000920     IF EIBCALEN = 0
+000930         PERFORM 1000-FIRST-ENTRY
+000940     ELSE
+000950         MOVE DFHCOMMAREA TO FACTCOMM-AREA
+000960         PERFORM 2000-HANDLE-AID
+000970     END-IF
+000980     GOBACK
+000990     .
+001000
+001010***************************************************************
+001020*  1000-FIRST-ENTRY  -  FRESH CONVERSATION, START AT THE        *
+001030*  NEWEST END OF FACT-AUDIT-LOG.                                *
+001040***************************************************************
+001050 1000-FIRST-ENTRY.
+001060     MOVE LOW-VALUE TO FACTCOMM-AREA
+001070     SET FACTCOMM-RBA-NOT-SAVED TO TRUE
+001080     MOVE ZERO TO FACTCOMM-TOP-RBA
+001090     MOVE WS-AUDIT-RBA-HIGH TO WS-AUDIT-RBA
+001100     MOVE SPACE TO FACTMP1O
+001110     MOVE -1 TO NINL
+001120     PERFORM 3000-LOAD-AUDIT-WINDOW
+001130     MOVE 'ENTER AN N AND PRESS ENTER TO GET ITS FACTORIAL.'
+001140         TO MSGOO
+001150     PERFORM 8000-SEND-MAP-FULL
+001160     .
+001170
+001180***************************************************************
+001190*  2000-HANDLE-AID  -  DISPATCH ON WHICH KEY THE ANALYST USED.  *
+001200***************************************************************
+001210 2000-HANDLE-AID.
+001220     EVALUATE EIBAID
+001230         WHEN DFHPF3
+001240             PERFORM 9000-END-SESSION
+001250         WHEN DFHPF7
+001260             PERFORM 3100-BROWSE-BACKWARD
+001270             PERFORM 8000-SEND-MAP-FULL
+001280         WHEN DFHPF8
+001290             PERFORM 3200-BROWSE-FORWARD
+001300             PERFORM 8000-SEND-MAP-FULL
+001310         WHEN DFHENTER
+001320             PERFORM 2100-PROCESS-INQUIRY
+001330             PERFORM 8000-SEND-MAP-FULL
+001340         WHEN OTHER
+001350             MOVE 'INVALID KEY - USE ENTER, PF3, PF7 OR PF8.'
+001360                 TO MSGOO
+001370             PERFORM 8000-SEND-MAP-FULL
+001380     END-EVALUATE
+001390     .
+001400
+001410***************************************************************
+001420*  2100-PROCESS-INQUIRY  -  RECEIVE THE KEYED N, RUN IT         *
+001430*  THROUGH THE SAME EDIT AND FACTORIAL CALL THE BATCH RUN       *
+001440*  USES, AND REFRESH THE AUDIT WINDOW TO SHOW THE NEW ENTRY.    *
+001450***************************************************************
+001460 2100-PROCESS-INQUIRY.
+001470     EXEC CICS
+001480         RECEIVE MAP ('FACTMP1') MAPSET ('FACTMAP')
+001490         INTO (FACTMP1I)
+001500         RESP (WS-AUDIT-RESP)
+001510     END-EXEC
+001520     MOVE NINI TO WS-RAW-N
+001530     CALL "FACTVAL" USING BY REFERENCE WS-RAW-N
+001540             BY REFERENCE WS-FACT-N
+001550             BY REFERENCE WS-VALID-FLAG
+001560             BY REFERENCE WS-REASON-CODE
+001570
+001580     IF WS-INPUT-IS-VALID
+001590         SET WS-FACT-NO-OVERFLOW TO TRUE
+001600         MOVE FUNCTION compute-factorial(WS-FACT-N
+001610                 WS-FACT-OVERFLOW-FLAG)
+001620             TO WS-FACT-RESULT
+001630         PERFORM 2150-WRITE-AUDIT-RECORD
+001640         MOVE WS-FACT-RESULT TO WS-FACT-RESULT-DISP
+001650         MOVE WS-FACT-RESULT-DISP TO RESOO
+001660         IF WS-FACT-OVERFLOW-OCCURRED
+001670             MOVE 'OVERFLOW - SEE FACTTAB' TO STATOO
+001680         ELSE
+001690             MOVE 'OK' TO STATOO
+001700         END-IF
+001710         MOVE 'INQUIRY COMPLETE.' TO MSGOO
+001720     ELSE
+001730         MOVE SPACE TO RESOO
+001740         EVALUATE WS-REASON-CODE
+001750             WHEN 01
+001760                 MOVE 'REJECTED - NOT NUMERIC' TO STATOO
+001770             WHEN 02
+001780                 MOVE 'REJECTED - NEGATIVE' TO STATOO
+001790             WHEN 03
+001800                 MOVE 'REJECTED - TOO LARGE' TO STATOO
+001810             WHEN OTHER
+001820                 MOVE 'REJECTED' TO STATOO
+001830         END-EVALUATE
+001840         MOVE 'N FAILED EDIT - SEE STATUS.' TO MSGOO
+001850     END-IF
+001860
+001870     SET FACTCOMM-RBA-NOT-SAVED TO TRUE
+001880     MOVE WS-AUDIT-RBA-HIGH TO WS-AUDIT-RBA
+001890     PERFORM 3000-LOAD-AUDIT-WINDOW
+001900     .
+001910
+001920***************************************************************
+001930*  2150-WRITE-AUDIT-RECORD  -  ONE AUDIT ENTRY PER INQUIRY,      *
+001940*  WRITTEN HERE AT THE EXTERNAL CALL SITE SO THE LOG IS NOT      *
+001950*  MULTIPLIED BY FACTORIAL'S INTERNAL RECURSION.                 *
+001960***************************************************************
+001970 2150-WRITE-AUDIT-RECORD.
+001980     ACCEPT FACT-AUD-DATE FROM DATE YYYYMMDD
+001990     ACCEPT FACT-AUD-TIME FROM TIME
+002000     MOVE WS-FACT-N TO FACT-AUD-INPUT-N
+002010     MOVE WS-FACT-RESULT TO FACT-AUD-RESULT
+002020     MOVE WS-FACT-OVERFLOW-FLAG TO FACT-AUD-OVERFLOW-FLAG
+002030     MOVE 'FACTINQ ' TO FACT-AUD-CALLER-ID
+002040     EXEC CICS
+002050         WRITE FILE ('FACTAUDT')
+002060         FROM (FACT-AUDIT-RECORD)
+002070         RESP (WS-AUDIT-RESP)
+002080     END-EXEC
+002090     .
+002100
+002110***************************************************************
+002120*  3000-LOAD-AUDIT-WINDOW  -  POSITION AT THE NEWEST FOUR       *
+002130*  FACT-AUDIT-LOG ENTRIES AND FORMAT THEM FOR DISPLAY.          *
+002140***************************************************************
+002150 3000-LOAD-AUDIT-WINDOW.
+002160     EXEC CICS
+002170         STARTBR FILE ('FACTAUDT')
+002180         RIDFLD (WS-AUDIT-RBA)
+002190         RESP (WS-AUDIT-RESP)
+002200     END-EXEC
+002210     MOVE SPACE TO AUDL1O AUDL2O AUDL3O AUDL4O
+002220     PERFORM 3050-READ-AUDIT-ENTRY THRU 3050-READ-AUDIT-ENTRY-EXIT
+002230         VARYING WS-AUDIT-LINE-IDX FROM 4 BY -1
+002240         UNTIL WS-AUDIT-LINE-IDX < 1
+002250     EXEC CICS
+002260         ENDBR FILE ('FACTAUDT')
+002270     END-EXEC
+002280     .
+002290
+002300***************************************************************
+002310*  3050-READ-AUDIT-ENTRY  -  ONE BACKWARD STEP OF THE BROWSE    *
+002320*  PERFORMED BY 3000-LOAD-AUDIT-WINDOW.                         *
+002330***************************************************************
+002340 3050-READ-AUDIT-ENTRY.
+002350     EXEC CICS
+002360         READPREV FILE ('FACTAUDT')
+002370         INTO (FACT-AUDIT-RECORD)
+002380         RIDFLD (WS-AUDIT-RBA)
+002390         RESP (WS-AUDIT-RESP)
+002400     END-EXEC
+002410     IF WS-AUDIT-RESP = DFHRESP(NORMAL)
+002420         PERFORM 3500-FORMAT-AUDIT-LINE
+002430         PERFORM 3600-STORE-AUDIT-LINE
+002440         IF FACTCOMM-RBA-NOT-SAVED
+002450             MOVE WS-AUDIT-RBA TO FACTCOMM-TOP-RBA
+002460             SET FACTCOMM-RBA-SAVED TO TRUE
+002470         END-IF
+002480     END-IF
+002490     .
+002500 3050-READ-AUDIT-ENTRY-EXIT.
+002510     EXIT.
+002520
+002530***************************************************************
+002540*  3100-BROWSE-BACKWARD  -  PF7, SHOW THE FOUR ENTRIES OLDER    *
+002550*  THAN THE ONES NOW ON SCREEN.  STEPS BACK A FULL FOUR-ENTRY   *
+002560*  PAGE BEFORE RELOADING THE WINDOW, THE SAME WAY 3200-BROWSE-  *
+002570*  FORWARD STEPS FORWARD A FULL PAGE, SO PAGING DOES NOT        *
+002580*  REDISPLAY ENTRIES ALREADY ON SCREEN.                        *
+002590***************************************************************
+002600 3100-BROWSE-BACKWARD.
+002610     MOVE FACTCOMM-TOP-RBA TO WS-AUDIT-RBA
+002620     EXEC CICS
+002630         STARTBR FILE ('FACTAUDT')
+002640         RIDFLD (WS-AUDIT-RBA)
+002650         RESP (WS-AUDIT-RESP)
+002660     END-EXEC
+002670     PERFORM 3150-READ-AUDIT-PREV THRU 3150-READ-AUDIT-PREV-EXIT
+002680         VARYING WS-AUDIT-LINE-IDX FROM 1 BY 1
+002690             UNTIL WS-AUDIT-LINE-IDX > 4
+002700     EXEC CICS
+002710         ENDBR FILE ('FACTAUDT')
+002720     END-EXEC
+002730     IF WS-AUDIT-RESP = DFHRESP(NORMAL)
+002740         SET FACTCOMM-RBA-NOT-SAVED TO TRUE
+002750         PERFORM 3000-LOAD-AUDIT-WINDOW
+002760         MOVE 'SHOWING OLDER AUDIT ENTRIES.' TO MSGOO
+002770     ELSE
+002780         MOVE 'NO OLDER AUDIT ENTRIES.' TO MSGOO
+002790     END-IF
+002800     .
+002810
+002820***************************************************************
+002830*  3150-READ-AUDIT-PREV  -  ONE BACKWARD STEP OF THE BROWSE     *
+002840*  PERFORMED BY 3100-BROWSE-BACKWARD.                           *
+002850***************************************************************
+002860 3150-READ-AUDIT-PREV.
+002870     EXEC CICS
+002880         READPREV FILE ('FACTAUDT')
+002890         INTO (FACT-AUDIT-RECORD)
+002900         RIDFLD (WS-AUDIT-RBA)
+002910         RESP (WS-AUDIT-RESP)
+002920     END-EXEC
+002930     .
+002940 3150-READ-AUDIT-PREV-EXIT.
+002950     EXIT.
+002960
+002970***************************************************************
+002980*  3200-BROWSE-FORWARD  -  PF8, SHOW THE FOUR ENTRIES NEWER     *
+002990*  THAN THE ONES NOW ON SCREEN.                                 *
+003000***************************************************************
+003010 3200-BROWSE-FORWARD.
+003020     MOVE FACTCOMM-TOP-RBA TO WS-AUDIT-RBA
+003030     EXEC CICS
+003040         STARTBR FILE ('FACTAUDT')
+003050         RIDFLD (WS-AUDIT-RBA)
+003060         RESP (WS-AUDIT-RESP)
+003070     END-EXEC
+003080     PERFORM 3250-READ-AUDIT-NEXT THRU 3250-READ-AUDIT-NEXT-EXIT
+003090         VARYING WS-AUDIT-LINE-IDX FROM 1 BY 1
+003100         UNTIL WS-AUDIT-LINE-IDX > 4
+003110     EXEC CICS
+003120         ENDBR FILE ('FACTAUDT')
+003130     END-EXEC
+003140     IF WS-AUDIT-RESP = DFHRESP(NORMAL)
+003150         SET FACTCOMM-RBA-NOT-SAVED TO TRUE
+003160         MOVE WS-AUDIT-RBA TO FACTCOMM-TOP-RBA
+003170         PERFORM 3000-LOAD-AUDIT-WINDOW
+003180         MOVE 'SHOWING NEWER AUDIT ENTRIES.' TO MSGOO
+003190     ELSE
+003200         MOVE 'ALREADY AT THE NEWEST AUDIT ENTRIES.' TO MSGOO
+003210     END-IF
+003220     .
+003230
+003240***************************************************************
+003250*  3250-READ-AUDIT-NEXT  -  ONE FORWARD STEP OF THE BROWSE      *
+003260*  PERFORMED BY 3200-BROWSE-FORWARD.                            *
+003270***************************************************************
+003280 3250-READ-AUDIT-NEXT.
+003290     EXEC CICS
+003300         READNEXT FILE ('FACTAUDT')
+003310         INTO (FACT-AUDIT-RECORD)
+003320         RIDFLD (WS-AUDIT-RBA)
+003330         RESP (WS-AUDIT-RESP)
+003340     END-EXEC
+003350     .
+003360 3250-READ-AUDIT-NEXT-EXIT.
+003370     EXIT.
+003380
+003390***************************************************************
+003400*  3500-FORMAT-AUDIT-LINE                                       *
+003410***************************************************************
+003420 3500-FORMAT-AUDIT-LINE.
+003430     MOVE FACT-AUD-DATE TO WS-ADL-DATE
+003440     MOVE FACT-AUD-TIME TO WS-ADL-TIME
+003450     MOVE FACT-AUD-INPUT-N TO WS-ADL-N
+003460     MOVE FACT-AUD-RESULT TO WS-ADL-RESULT
+003470     IF FACT-AUD-OVERFLOW-OCCURRED
+003480         MOVE 'OVFL' TO WS-ADL-STATUS
+003490     ELSE
+003500         MOVE 'OK  ' TO WS-ADL-STATUS
+003510     END-IF
+003520     .
+003530
+003540***************************************************************
+003550*  3600-STORE-AUDIT-LINE  -  SHIFT THE NEW LINE INTO THE TOP    *
+003560*  OF THE DISPLAY WINDOW, PUSHING OLDER LINES DOWN.             *
+003570***************************************************************
+003580 3600-STORE-AUDIT-LINE.
+003590     MOVE AUDL3O TO AUDL4O
+003600     MOVE AUDL2O TO AUDL3O
+003610     MOVE AUDL1O TO AUDL2O
+003620     MOVE WS-AUDIT-DISPLAY-LINE TO AUDL1O
+003630     .
+003640
+003650***************************************************************
+003660*  8000-SEND-MAP-FULL  -  REFRESH THE DATE/TIME AND SEND THE    *
+003670*  WHOLE SCREEN BACK, THEN PASS THE COMMAREA FORWARD TO THE     *
+003680*  NEXT PSEUDO-CONVERSATIONAL TRANSFER.                         *
+003690***************************************************************
+003700 8000-SEND-MAP-FULL.
+003710     EXEC CICS
+003720         ASSIGN ABSTIME (WS-ABSTIME)
+003730     END-EXEC
+003740     EXEC CICS
+003750         FORMATTIME ABSTIME (WS-ABSTIME)
+003760         YYYYMMDD (WS-DATE-OUT)
+003770         TIME (WS-TIME-OUT)
+003780     END-EXEC
+003790     MOVE WS-DATE-OUT TO DATEOO
+003800     MOVE WS-TIME-OUT TO TIMEOO
+003810     EXEC CICS
+003820         SEND MAP ('FACTMP1') MAPSET ('FACTMAP')
+003830         FROM (FACTMP1O)
+003840         ERASE
+003850     END-EXEC
+003860     EXEC CICS
+003870         RETURN TRANSID ('FACT')
+003880         COMMAREA (FACTCOMM-AREA)
+003890         LENGTH (LENGTH OF FACTCOMM-AREA)
+003900     END-EXEC
+003910     .
+003920
+003930***************************************************************
+003940*  9000-END-SESSION                                             *
+003950***************************************************************
+003960 9000-END-SESSION.
+003970     EXEC CICS
+003980         SEND TEXT FROM ('FACTORIAL INQUIRY ENDED.')
+003990         ERASE FREEKB
+004000     END-EXEC
+004010     EXEC CICS RETURN END-EXEC
+004020     .
