@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. permutations.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION compute-factorial.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT fact-audit-log ASSIGN TO "FACTAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS audit-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  fact-audit-log.
+           COPY FACTAUD.
+
+       LOCAL-STORAGE SECTION.
+       01  fact-n             PIC 9(10).
+       01  fact-n-minus-r     PIC 9(10).
+       01  fact-of-n          PIC 9(10).
+       01  fact-of-n-minus-r  PIC 9(10).
+       01  fact-overflow-step PIC X(01).
+           88  fact-step-overflowed VALUE 'Y'.
+           88  fact-step-ok         VALUE 'N'.
+       01  audit-status       PIC X(02).
+           88  audit-ok             VALUE '00'.
+       01  audit-input-n      PIC 9(10).
+       01  audit-result       PIC 9(10).
+
+       LINKAGE SECTION.
+       COPY FACTNR.
+
+       PROCEDURE DIVISION USING BY VALUE FACTNR-N FACTNR-R
+               BY REFERENCE FACTNR-OVERFLOW-FLAG
+               RETURNING FACTNR-RESULT.
+           SET FACTNR-NO-OVERFLOW TO TRUE
+
+           IF FACTNR-R > FACTNR-N
+               MOVE 0 TO FACTNR-RESULT
+           ELSE
+      *        nPr = n! / (n-r)! - each factorial is obtained the
+      *        same way FUNCTION-ID factorial gets its own, via
+      *        FUNCTION compute-factorial(...), since a plain CALL
+      *        does not resolve a FUNCTION-ID entry point here.  an
+      *        audit record is written for each of the two steps so
+      *        the log shows what permutations actually called,
+      *        since factorial no longer logs its own recursion.
+               SUBTRACT FACTNR-R FROM FACTNR-N GIVING fact-n-minus-r
+               MOVE FACTNR-N TO fact-n
+
+               SET fact-step-ok TO TRUE
+               MOVE FUNCTION compute-factorial(fact-n
+                       fact-overflow-step) TO fact-of-n
+               MOVE fact-n TO audit-input-n
+               MOVE fact-of-n TO audit-result
+               PERFORM write-audit-record
+               IF fact-step-overflowed
+                   SET FACTNR-OVERFLOW-OCCURRED TO TRUE
+               END-IF
+
+               SET fact-step-ok TO TRUE
+               MOVE FUNCTION compute-factorial(fact-n-minus-r
+                       fact-overflow-step) TO fact-of-n-minus-r
+               MOVE fact-n-minus-r TO audit-input-n
+               MOVE fact-of-n-minus-r TO audit-result
+               PERFORM write-audit-record
+               IF fact-step-overflowed
+                   SET FACTNR-OVERFLOW-OCCURRED TO TRUE
+               END-IF
+
+               DIVIDE fact-of-n BY fact-of-n-minus-r
+                   GIVING FACTNR-RESULT
+                   ON SIZE ERROR
+                       SET FACTNR-OVERFLOW-OCCURRED TO TRUE
+               END-DIVIDE
+           END-IF
+
+           GOBACK
+           .
+
+       write-audit-record.
+           ACCEPT fact-aud-date FROM DATE YYYYMMDD
+           ACCEPT fact-aud-time FROM TIME
+           MOVE audit-input-n TO fact-aud-input-n
+           MOVE audit-result TO fact-aud-result
+           MOVE fact-overflow-step TO fact-aud-overflow-flag
+           MOVE 'FACTPRM' TO fact-aud-caller-id
+           OPEN EXTEND fact-audit-log
+           IF NOT audit-ok
+               DISPLAY 'FACTPRM - AUDIT FILE OPEN FAILED, STATUS '
+                       audit-status
+           ELSE
+               WRITE fact-audit-record
+               IF NOT audit-ok
+                   DISPLAY 'FACTPRM - AUDIT WRITE FAILED, STATUS '
+                           audit-status
+               END-IF
+               CLOSE fact-audit-log
+           END-IF
+           .
+       END FUNCTION permutations.
