@@ -0,0 +1,27 @@
+//FACTAUDB JOB  (ACCTG),'BUILD/REFRESH CICS AUDIT LOG ESDS',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DEFINES THE VSAM ESDS CICS BROWSES FOR TRANSACTION FACT'S     *
+//* ON-LINE INQUIRY (SEE FACTINQ), AND RELOADS IT FROM THE        *
+//* SEQUENTIAL FACT-AUDIT-LOG THAT FUNCTION-ID FACTORIAL WRITES   *
+//* (DD FACTAUDT IN FACTBAT.JCL).  RUN AFTER EACH FACTBAT STEP    *
+//* TO PICK UP THE ENTRIES THE NIGHTLY RUN ADDED, OR ON ITS OWN   *
+//* TO REBUILD THE ESDS IF IT IS EVER LOST.                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE PROD.FACT.AUDIT.ESDS CLUSTER
+    SET MAXCC = 0
+    DEFINE CLUSTER (NAME(PROD.FACT.AUDIT.ESDS)        -
+           NONINDEXED                                  -
+           RECORDSIZE(60,60)                            -
+           TRACKS(10,10))
+/*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//FACTIN   DD   DSN=PROD.FACT.AUDIT.LOG,DISP=SHR
+//FACTOUT  DD   DSN=PROD.FACT.AUDIT.ESDS,DISP=SHR
+//SYSIN    DD   *
+    REPRO INFILE(FACTIN) OUTFILE(FACTOUT)
+/*
