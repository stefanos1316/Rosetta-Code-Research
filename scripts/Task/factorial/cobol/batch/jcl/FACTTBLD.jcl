@@ -0,0 +1,22 @@
+//FACTTBLD JOB  (ACCTG),'BUILD FACTORIAL TABLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME / OCCASIONAL LOAD OF THE FACTTAB VSAM KSDS WITH      *
+//* THE TRUE FACTORIAL VALUE OF N = 00 THROUGH 30.  RUN AGAIN     *
+//* ONLY IF FACTTAB IS LOST AND MUST BE REBUILT.                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE PROD.FACT.FACTTAB CLUSTER
+    SET MAXCC = 0
+    DEFINE CLUSTER (NAME(PROD.FACT.FACTTAB)          -
+           INDEXED                                    -
+           KEYS(2,0)                                   -
+           RECORDSIZE(27,27)                            -
+           TRACKS(1,1))
+/*
+//STEP020  EXEC PGM=FACTTBLD
+//STEPLIB  DD   DSN=PROD.FACT.LOADLIB,DISP=SHR
+//FACTTAB  DD   DSN=PROD.FACT.FACTTAB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
