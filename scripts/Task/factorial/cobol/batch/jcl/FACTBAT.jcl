@@ -0,0 +1,52 @@
+//FACTBAT  JOB  (ACCTG),'FACTORIAL NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH RUN OF FACTBAT - CALLS FUNCTION-ID FACTORIAL    *
+//* FOR EACH N ON THE TRANSACTION FILE AND PRODUCES THE DATED     *
+//* FACTORIAL PROCESSING REPORT.                                  *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* FACTCKPT IS OPENED ORGANIZATION IS RELATIVE/RANDOM BY FACTBAT,*
+//* SO IT MUST EXIST AS A VSAM RRDS BEFORE STEP010 RUNS.  THIS    *
+//* STEP IS A NO-OP (MAXCC RESET TO 0) ONCE THE CLUSTER IS        *
+//* ALREADY THERE - IT ONLY BUILDS IT THE FIRST TIME OR AFTER A   *
+//* LOSS, THE SAME PATTERN FACTTBLD.JCL USES FOR FACTTAB.         *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE CLUSTER (NAME(PROD.FACT.RESTART.CTL)          -
+           NUMBERED                                       -
+           RECORDSIZE(38,38)                               -
+           TRACKS(1,1))                                      -
+    SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=FACTBAT
+//STEPLIB  DD   DSN=PROD.FACT.LOADLIB,DISP=SHR
+//FACTIN   DD   DSN=PROD.FACT.TRANS.INPUT,DISP=SHR
+//FACTRPT  DD   SYSOUT=*
+//FACTCKPT DD   DSN=PROD.FACT.RESTART.CTL,DISP=SHR
+//FACTAUDT DD   DSN=PROD.FACT.AUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60)
+//FACTREJ  DD   DSN=PROD.FACT.REJECT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=60)
+//FACTEXT  DD   DSN=PROD.FACT.EXTRACT.DAILY(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=39)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* RECONCILE THE EXTRACT THIS RUN JUST PRODUCED AGAINST FACTTAB'S*
+//* CONTROL VALUES.  A NON-ZERO CONDITION CODE HERE MEANS AT LEAST*
+//* ONE N DISAGREED WITH ITS CONTROL VALUE AND SHOULD BE REVIEWED.*
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=FACTRECN
+//STEPLIB  DD   DSN=PROD.FACT.LOADLIB,DISP=SHR
+//FACTEXT  DD   DSN=PROD.FACT.EXTRACT.DAILY(+1),DISP=SHR
+//FACTTAB  DD   DSN=PROD.FACT.FACTTAB,DISP=SHR
+//FACTRECR DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
