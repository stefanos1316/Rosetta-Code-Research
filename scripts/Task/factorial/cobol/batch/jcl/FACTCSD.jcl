@@ -0,0 +1,25 @@
+//FACTCSD  JOB  (ACCTG),'DEFINE FACT INQUIRY CICS RESOURCES',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME / OCCASIONAL CSD DEFINITION OF THE RESOURCES FOR     *
+//* THE ON-LINE FACTORIAL INQUIRY TRANSACTION - PROGRAM FACTINQ,  *
+//* MAPSET FACTMAP, TRANSACTION FACT, AND THE FACTAUDT FILE       *
+//* DEFINITION CICS USES TO BROWSE PROD.FACT.AUDIT.ESDS (BUILT    *
+//* BY FACTAUDB.JCL).  RUN AGAIN ONLY IF THE GROUP MUST BE        *
+//* REDEFINED OR ADDED TO A NEW CSD.                               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DFHCSDUP,PARM='CSD'
+//STEPLIB  DD   DSN=CICS.SDFHLOAD,DISP=SHR
+//DFHCSD   DD   DSN=PROD.FACT.CICS.CSD,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE GROUP(FACTGRP)
+    DEFINE PROGRAM(FACTINQ)    GROUP(FACTGRP) LANGUAGE(COBOL)
+    DEFINE MAPSET(FACTMAP)     GROUP(FACTGRP)
+    DEFINE TRANSACTION(FACT)   GROUP(FACTGRP)                -
+           PROGRAM(FACTINQ)    TASKDATALOC(ANY)
+    DEFINE FILE(FACTAUDT)      GROUP(FACTGRP)                -
+           DSNAME(PROD.FACT.AUDIT.ESDS)                       -
+           ADD(YES) BROWSE(YES) DELETE(NO) UPDATE(NO) READ(YES) -
+           DISP(SHR)
+/*
