@@ -0,0 +1,499 @@
+000010***************************************************************
+000020*  PROGRAM-ID. FACTBAT
+000030*
+000040*  AUTHOR.       S. L. SAMMS, ACTUARIAL SYSTEMS GROUP
+000050*  INSTALLATION. HOME OFFICE DATA CENTER
+000060*  DATE-WRITTEN. 2026-08-08
+000070*  DATE-COMPILED.
+000080*
+000090*  REMARKS.
+000100*      NIGHTLY BATCH DRIVER FOR FUNCTION-ID FACTORIAL.  READS
+000110*      A TRANSACTION FILE OF N VALUES, CALLS FACTORIAL FOR
+000120*      EACH ONE, AND PRINTS A DATED REPORT WITH PAGE HEADERS,
+000130*      THE INPUT N, THE RESULTING FACTORIAL (OR AN OVERFLOW
+000140*      NOTATION WHEN THE TRUE VALUE WILL NOT FIT IN 9(10)),
+000150*      AND A GRAND TOTAL COUNT OF RECORDS PROCESSED.
+000160*
+000170*  MODIFICATION HISTORY.
+000180*      DATE        INIT  DESCRIPTION
+000190*      ----------  ----  ---------------------------------------
+000200*      2026-08-08  SLS   INITIAL VERSION.
+000210*      2026-08-08  SLS   CALL FUNCTION-ID FACTORIAL VIA FUNCTION/
+000220*                        REPOSITORY, NOT CALL - THE CALL FORM
+000230*                        NEVER RESOLVED THE ENTRY POINT.  ALSO
+000240*                        CORRECTED THE CHECKPOINT NOT-FOUND TEST,
+000250*                        THE EXTRACT FILE ON A RESTART, AND THE
+000260*                        OVERFLOW STATUS LITERAL ON THE REPORT.
+000270***************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. FACTBAT.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 REPOSITORY.
+000340     FUNCTION compute-factorial.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT FACT-TRANS-FILE ASSIGN TO "FACTIN"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS WS-TRANS-STATUS.
+000400
+000410     SELECT FACT-REPORT-FILE ASSIGN TO "FACTRPT"
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-REPORT-STATUS.
+000440
+000450     SELECT FACT-CKPT-FILE ASSIGN TO "FACTCKPT"
+000460         ORGANIZATION IS RELATIVE
+000470         ACCESS MODE IS RANDOM
+000480         RELATIVE KEY IS WS-CKPT-RELKEY
+000490         FILE STATUS IS WS-CKPT-STATUS.
+000500
+000510     SELECT FACT-EXTRACT-FILE ASSIGN TO "FACTEXT"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-EXTRACT-STATUS.
+000540
+000550     SELECT FACT-AUDIT-FILE ASSIGN TO "FACTAUDT"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS WS-AUDIT-STATUS.
+000580
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  FACT-TRANS-FILE.
+000620 01  FACT-TRANS-RECORD.
+000630     05  FACT-TRANS-N-RAW          PIC X(15).
+000640
+000650 FD  FACT-REPORT-FILE.
+000660 01  FACT-REPORT-LINE              PIC X(132).
+000670
+000680 FD  FACT-CKPT-FILE.
+000690 COPY FACTCKPT.
+000700
+000710 FD  FACT-EXTRACT-FILE.
+000720 COPY FACTEXT.
+000730
+000740 FD  FACT-AUDIT-FILE.
+000750 COPY FACTAUD.
+000760
+000770 WORKING-STORAGE SECTION.
+000780***************************************************************
+000790*  FILE STATUS AND SWITCHES                                    *
+000800***************************************************************
+000810 01  WS-TRANS-STATUS            PIC X(02).
+000820     88  WS-TRANS-OK                 VALUE '00'.
+000830     88  WS-TRANS-EOF                VALUE '10'.
+000840
+000850 01  WS-REPORT-STATUS           PIC X(02).
+000860     88  WS-REPORT-OK                VALUE '00'.
+000870
+000880 01  WS-CKPT-STATUS             PIC X(02).
+000890     88  WS-CKPT-OK                  VALUE '00'.
+000900     88  WS-CKPT-NOT-FOUND            VALUE '23' '35'.
+000910
+000920 01  WS-EXTRACT-STATUS          PIC X(02).
+000930     88  WS-EXTRACT-OK               VALUE '00'.
+000940
+000950 01  WS-AUDIT-STATUS            PIC X(02).
+000960     88  WS-AUDIT-OK                 VALUE '00'.
+000970
+000980 01  WS-SWITCHES.
+000990     05  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+001000         88  WS-END-OF-FILE          VALUE 'Y'.
+001010
+001020***************************************************************
+001030*  RESTART/CHECKPOINT CONTROLS - FACTCKPT HOLDS THE LAST       *
+001040*  TRANSACTION RECORD SUCCESSFULLY PROCESSED SO A RERUN CAN     *
+001050*  SKIP AHEAD PAST WHAT A PRIOR, ABENDED RUN ALREADY FINISHED.  *
+001060***************************************************************
+001070 01  WS-CKPT-RELKEY             PIC 9(04) COMP-3 VALUE 1.
+001080 01  WS-SKIP-COUNT              PIC 9(08) COMP-3 VALUE ZERO.
+001090 01  WS-SKIP-IDX                PIC 9(08) COMP-3 VALUE ZERO.
+001100
+001110***************************************************************
+001120*  ACCUMULATORS                                                 *
+001130***************************************************************
+001140 01  WS-COUNTERS.
+001150     05  WS-PAGE-NO             PIC 9(05) COMP-3 VALUE ZERO.
+001160     05  WS-LINE-COUNT          PIC 9(03) COMP-3 VALUE ZERO.
+001170     05  WS-RECORD-COUNT        PIC 9(08) COMP-3 VALUE ZERO.
+001180     05  WS-REJECT-COUNT        PIC 9(08) COMP-3 VALUE ZERO.
+001190 01  WS-LINES-PER-PAGE          PIC 9(03) VALUE 50.
+001200
+001210***************************************************************
+001220*  FIELDS PASSED TO / RETURNED FROM THE FACTVAL EDIT FRONT END  *
+001230***************************************************************
+001240 01  WS-VALID-FLAG              PIC X(01).
+001250     88  WS-INPUT-IS-VALID          VALUE 'Y'.
+001260     88  WS-INPUT-IS-INVALID        VALUE 'N'.
+001270 01  WS-REASON-CODE             PIC 9(02).
+001280
+001290***************************************************************
+001300*  FIELDS PASSED TO / RETURNED FROM FUNCTION-ID FACTORIAL       *
+001310***************************************************************
+001320 01  WS-FACT-N                  PIC 9(10).
+001330 01  WS-FACT-RESULT             PIC 9(10).
+001340 01  WS-FACT-OVERFLOW-FLAG      PIC X(01).
+001350     88  WS-FACT-OVERFLOW-OCCURRED  VALUE 'Y'.
+001360     88  WS-FACT-NO-OVERFLOW        VALUE 'N'.
+001370
+001380 01  WS-RUN-DATE.
+001390     05  WS-RUN-DATE-CCYY       PIC 9(04).
+001400     05  WS-RUN-DATE-MM         PIC 9(02).
+001410     05  WS-RUN-DATE-DD         PIC 9(02).
+001420 01  WS-RUN-DATE-NUM            PIC 9(08).
+001430
+001440***************************************************************
+001450*  REPORT LINES                                                 *
+001460***************************************************************
+001470 01  WS-HEADING-LINE-1.
+001480     05  FILLER                 PIC X(01)  VALUE SPACE.
+001490     05  FILLER                 PIC X(30)  VALUE
+001500         'HOME OFFICE DATA CENTER'.
+001510     05  FILLER                 PIC X(44)  VALUE
+001520         'FACTORIAL BATCH PROCESSING REPORT - FACTBAT'.
+001530     05  FILLER                 PIC X(10)  VALUE 'PAGE'.
+001540     05  WS-HL1-PAGE-NO         PIC ZZZZ9.
+001550     05  FILLER                 PIC X(37)  VALUE SPACE.
+001560
+001570 01  WS-HEADING-LINE-2.
+001580     05  FILLER                 PIC X(01)  VALUE SPACE.
+001590     05  FILLER                 PIC X(11)  VALUE 'RUN DATE - '.
+001600     05  WS-HL2-MM              PIC 99.
+001610     05  FILLER                 PIC X(01)  VALUE '/'.
+001620     05  WS-HL2-DD              PIC 99.
+001630     05  FILLER                 PIC X(01)  VALUE '/'.
+001640     05  WS-HL2-CCYY            PIC 9999.
+001650     05  FILLER                 PIC X(96)  VALUE SPACE.
+001660
+001670 01  WS-COLUMN-HEADING.
+001680     05  FILLER                 PIC X(01)  VALUE SPACE.
+001690     05  FILLER                 PIC X(14)  VALUE 'INPUT N'.
+001700     05  FILLER                 PIC X(20)  VALUE
+001710         'FACTORIAL RESULT'.
+001720     05  FILLER                 PIC X(20)  VALUE 'STATUS'.
+001730     05  FILLER                 PIC X(77)  VALUE SPACE.
+001740
+001750 01  WS-DETAIL-LINE.
+001760     05  FILLER                 PIC X(01)  VALUE SPACE.
+001770     05  WS-DL-N                PIC Z(09)9.
+001780     05  FILLER                 PIC X(04)  VALUE SPACE.
+001790     05  WS-DL-RESULT           PIC Z(09)9.
+001800     05  FILLER                 PIC X(04)  VALUE SPACE.
+001810     05  WS-DL-STATUS           PIC X(23).
+001820     05  FILLER                 PIC X(74)  VALUE SPACE.
+001830
+001840 01  WS-TOTAL-LINE.
+001850     05  FILLER                 PIC X(01)  VALUE SPACE.
+001860     05  FILLER                 PIC X(25)  VALUE
+001870         'TOTAL RECORDS PROCESSED -'.
+001880     05  WS-TL-COUNT            PIC Z(07)9.
+001890     05  FILLER                 PIC X(97)  VALUE SPACE.
+001900
+001910 01  WS-REJECT-LINE.
+001920     05  FILLER                 PIC X(01)  VALUE SPACE.
+001930     05  FILLER                 PIC X(25)  VALUE
+001940         'TOTAL RECORDS REJECTED  -'.
+001950     05  WS-RL-COUNT            PIC Z(07)9.
+001960     05  FILLER                 PIC X(97)  VALUE SPACE.
+001970
+001980 PROCEDURE DIVISION.
+001990***************************************************************
+002000*  0000-MAINLINE                                                *
+002010***************************************************************
+002020 0000-MAINLINE.
+002030     PERFORM 1000-INITIALIZE
+002040     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-PROCESS-EXIT
+002050         UNTIL WS-END-OF-FILE
+002060     PERFORM 7000-PRINT-TOTALS
+002070     PERFORM 9000-TERMINATE
+002080     GOBACK
+002090     .
+002100
+002110***************************************************************
+002120*  1000-INITIALIZE                                              *
+002130***************************************************************
+002140 1000-INITIALIZE.
+002150     ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+002160     MOVE WS-RUN-DATE-NUM TO WS-RUN-DATE
+002170     OPEN INPUT  FACT-TRANS-FILE
+002180     OPEN OUTPUT FACT-REPORT-FILE
+002190     OPEN OUTPUT FACT-EXTRACT-FILE
+002200     IF NOT WS-TRANS-OK
+002210         DISPLAY 'FACTBAT - TRANS FILE OPEN FAILED, STATUS '
+002220                 WS-TRANS-STATUS
+002230         MOVE 16 TO RETURN-CODE
+002240         GOBACK
+002250     END-IF
+002260     IF NOT WS-REPORT-OK
+002270         DISPLAY 'FACTBAT - REPORT FILE OPEN FAILED, STATUS '
+002280                 WS-REPORT-STATUS
+002290         MOVE 16 TO RETURN-CODE
+002300         GOBACK
+002310     END-IF
+002320     IF NOT WS-EXTRACT-OK
+002330         DISPLAY 'FACTBAT - EXTRACT FILE OPEN FAILED, STATUS '
+002340                 WS-EXTRACT-STATUS
+002350         MOVE 16 TO RETURN-CODE
+002360         GOBACK
+002370     END-IF
+002380     PERFORM 1100-OPEN-CHECKPOINT
+002390     PERFORM 8000-PRINT-HEADERS
+002400     IF WS-SKIP-COUNT > ZERO
+002410         DISPLAY 'FACTBAT - RESTARTING AFTER '
+002420                 WS-SKIP-COUNT ' PRIOR RECORDS'
+002430         PERFORM 1200-SKIP-COMPLETED-RECORDS
+002440     END-IF
+002450     PERFORM 2100-READ-TRANSACTION
+002460     .
+002470
+002480***************************************************************
+002490*  1100-OPEN-CHECKPOINT                                         *
+002500***************************************************************
+002510 1100-OPEN-CHECKPOINT.
+002520     OPEN I-O FACT-CKPT-FILE
+002530     IF WS-CKPT-NOT-FOUND
+002540         OPEN OUTPUT FACT-CKPT-FILE
+002550         MOVE ZERO TO FACTCKPT-RECORDS-DONE
+002560         MOVE ZERO TO FACTCKPT-LAST-SEQ-NO
+002570         MOVE ZERO TO FACTCKPT-LAST-KEY
+002580         MOVE WS-RUN-DATE-NUM TO FACTCKPT-RUN-DATE
+002590         WRITE FACTCKPT-RECORD
+002600         CLOSE FACT-CKPT-FILE
+002610         OPEN I-O FACT-CKPT-FILE
+002620     END-IF
+002630     IF NOT WS-CKPT-OK
+002640         DISPLAY 'FACTBAT - CHECKPOINT FILE OPEN FAILED, STATUS '
+002650                 WS-CKPT-STATUS
+002660         MOVE 16 TO RETURN-CODE
+002670         GOBACK
+002680     END-IF
+002690     READ FACT-CKPT-FILE
+002700     IF WS-CKPT-OK AND FACTCKPT-RECORDS-DONE > ZERO
+002710         MOVE FACTCKPT-RECORDS-DONE TO WS-SKIP-COUNT
+002720     END-IF
+002730     .
+002740
+002750***************************************************************
+002760*  1200-SKIP-COMPLETED-RECORDS  -  REPOSITION FACT-TRANS-FILE   *
+002770*  PAST WHATEVER A PRIOR RUN ALREADY FINISHED, WITHOUT          *
+002780*  REPRINTING THOSE DETAIL LINES.  EACH SKIPPED TRANSACTION IS  *
+002790*  STILL RE-EDITED AND RE-EXTRACTED SO THIS RUN'S EXTRACT       *
+002800*  GENERATION (REQ FOR FACTEXT) COMES OUT COMPLETE EVEN WHEN    *
+002810*  THE RUN RESTARTS PARTWAY THROUGH THE TRANSACTION FILE.  NO   *
+002820*  AUDIT RECORD IS WRITTEN FOR A SKIPPED TRANSACTION - THE      *
+002830*  ABENDED RUN ALREADY LOGGED IT BEFORE CHECKPOINTING IT AS     *
+002840*  DONE, AND RE-EMITTING IT HERE WOULD ONLY DUPLICATE THAT      *
+002850*  ENTRY UNDER A NEW TIMESTAMP.                                 *
+002860***************************************************************
+002870 1200-SKIP-COMPLETED-RECORDS.
+002880     PERFORM 1250-REEMIT-SKIPPED-RECORD
+002890             THRU 1250-REEMIT-SKIPPED-RECORD-EXIT
+002900         VARYING WS-SKIP-IDX FROM 1 BY 1
+002910             UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+002920     MOVE WS-SKIP-COUNT TO WS-RECORD-COUNT
+002930     .
+002940
+002950***************************************************************
+002960*  1250-REEMIT-SKIPPED-RECORD  -  ONE PRIOR-RUN TRANSACTION.    *
+002970***************************************************************
+002980 1250-REEMIT-SKIPPED-RECORD.
+002990     READ FACT-TRANS-FILE
+003000         AT END
+003010             SET WS-END-OF-FILE TO TRUE
+003020             GO TO 1250-REEMIT-SKIPPED-RECORD-EXIT
+003030     END-READ
+003040     PERFORM 2150-VALIDATE-TRANSACTION
+003050     IF WS-INPUT-IS-VALID
+003060         PERFORM 2200-CALL-FACTORIAL
+003070     ELSE
+003080         ADD 1 TO WS-REJECT-COUNT
+003090     END-IF
+003100     PERFORM 2500-WRITE-EXTRACT
+003110     .
+003120 1250-REEMIT-SKIPPED-RECORD-EXIT.
+003130     EXIT.
+003140
+003150***************************************************************
+003160*  2000-PROCESS-TRANSACTIONS  -  ONE TRANSACTION PER ITERATION.  *
+003170*  THE AUDIT RECORD IS WRITTEN HERE, ONCE PER LIVE TRANSACTION,  *
+003180*  SO ONE TRANSACTION PRODUCES ONE AUDIT ENTRY NO MATTER HOW     *
+003190*  MANY RECURSIVE STEPS FACTORIAL TAKES INTERNALLY TO COMPUTE IT.*
+003200***************************************************************
+003210 2000-PROCESS-TRANSACTIONS.
+003220     PERFORM 2150-VALIDATE-TRANSACTION
+003230     IF WS-INPUT-IS-VALID
+003240         PERFORM 2200-CALL-FACTORIAL
+003250         PERFORM 2250-WRITE-AUDIT-RECORD
+003260         PERFORM 2300-PRINT-DETAIL
+003270     ELSE
+003280         ADD 1 TO WS-REJECT-COUNT
+003290     END-IF
+003300     PERFORM 2500-WRITE-EXTRACT
+003310     ADD 1 TO WS-RECORD-COUNT
+003320     PERFORM 2400-WRITE-CHECKPOINT
+003330     PERFORM 2100-READ-TRANSACTION
+003340     .
+003350 2000-PROCESS-EXIT.
+003360     EXIT.
+003370
+003380***************************************************************
+003390*  2100-READ-TRANSACTION                                        *
+003400***************************************************************
+003410 2100-READ-TRANSACTION.
+003420     READ FACT-TRANS-FILE
+003430         AT END
+003440             SET WS-END-OF-FILE TO TRUE
+003450     END-READ
+003460     .
+003470
+003480***************************************************************
+003490*  2150-VALIDATE-TRANSACTION  -  EDIT THE RAW N BEFORE IT EVER  *
+003500*  REACHES FACTORIAL, SO ONE BAD TRANSACTION CARD CANNOT CRASH  *
+003510*  OR SILENTLY CORRUPT THE REST OF THE RUN.                     *
+003520***************************************************************
+003530 2150-VALIDATE-TRANSACTION.
+003540     CALL "FACTVAL" USING BY REFERENCE FACT-TRANS-N-RAW
+003550             BY REFERENCE WS-FACT-N
+003560             BY REFERENCE WS-VALID-FLAG
+003570             BY REFERENCE WS-REASON-CODE
+003580     .
+003590
+003600***************************************************************
+003610*  2200-CALL-FACTORIAL  -  INVOKED VIA FUNCTION/REPOSITORY, NOT *
+003620*  CALL, SINCE A CALL STATEMENT DOES NOT RESOLVE A FUNCTION-ID  *
+003630*  ENTRY POINT THE WAY A FUNCTION REFERENCE DOES.  THE AUDIT    *
+003640*  RECORD IS WRITTEN BY THE CALLER OF THIS PARAGRAPH, NOT HERE, *
+003650*  SO A RESTART'S RE-EMIT OF AN ALREADY-LOGGED TRANSACTION (SEE *
+003660*  1250-REEMIT-SKIPPED-RECORD) DOES NOT DUPLICATE ITS ENTRY.    *
+003670***************************************************************
+003680 2200-CALL-FACTORIAL.
+003690     SET WS-FACT-NO-OVERFLOW TO TRUE
+003700     MOVE FUNCTION compute-factorial(WS-FACT-N
+003710             WS-FACT-OVERFLOW-FLAG)
+003720         TO WS-FACT-RESULT
+003730     .
+003740
+003750***************************************************************
+003760*  2250-WRITE-AUDIT-RECORD                                      *
+003770***************************************************************
+003780 2250-WRITE-AUDIT-RECORD.
+003790     ACCEPT FACT-AUD-DATE FROM DATE YYYYMMDD
+003800     ACCEPT FACT-AUD-TIME FROM TIME
+003810     MOVE WS-FACT-N TO FACT-AUD-INPUT-N
+003820     MOVE WS-FACT-RESULT TO FACT-AUD-RESULT
+003830     MOVE WS-FACT-OVERFLOW-FLAG TO FACT-AUD-OVERFLOW-FLAG
+003840     MOVE 'FACTBAT ' TO FACT-AUD-CALLER-ID
+003850     OPEN EXTEND FACT-AUDIT-FILE
+003860     IF NOT WS-AUDIT-OK
+003870         DISPLAY 'FACTBAT - AUDIT FILE OPEN FAILED, STATUS '
+003880                 WS-AUDIT-STATUS
+003890     ELSE
+003900         WRITE FACT-AUDIT-RECORD
+003910         IF NOT WS-AUDIT-OK
+003920             DISPLAY 'FACTBAT - AUDIT WRITE FAILED, STATUS '
+003930                     WS-AUDIT-STATUS
+003940         END-IF
+003950         CLOSE FACT-AUDIT-FILE
+003960     END-IF
+003970     .
+003980
+003990***************************************************************
+004000*  2300-PRINT-DETAIL                                            *
+004010***************************************************************
+004020 2300-PRINT-DETAIL.
+004030     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+004040         PERFORM 8000-PRINT-HEADERS
+004050     END-IF
+004060     MOVE WS-FACT-N TO WS-DL-N
+004070     MOVE WS-FACT-RESULT TO WS-DL-RESULT
+004080     IF WS-FACT-OVERFLOW-OCCURRED
+004090         MOVE 'OVERFLOW - SEE FACTTAB' TO WS-DL-STATUS
+004100     ELSE
+004110         MOVE 'OK' TO WS-DL-STATUS
+004120     END-IF
+004130     WRITE FACT-REPORT-LINE FROM WS-DETAIL-LINE
+004140     ADD 1 TO WS-LINE-COUNT
+004150     .
+004160
+004170***************************************************************
+004180*  2400-WRITE-CHECKPOINT  -  REWRITTEN AFTER EVERY TRANSACTION  *
+004190*  SO A RESTART NEVER HAS TO REPROCESS THE WHOLE BATCH WINDOW.  *
+004200***************************************************************
+004210 2400-WRITE-CHECKPOINT.
+004220     MOVE WS-FACT-N TO FACTCKPT-LAST-KEY
+004230     MOVE WS-RECORD-COUNT TO FACTCKPT-LAST-SEQ-NO
+004240     MOVE WS-RECORD-COUNT TO FACTCKPT-RECORDS-DONE
+004250     MOVE WS-RUN-DATE-NUM TO FACTCKPT-RUN-DATE
+004260     REWRITE FACTCKPT-RECORD
+004270     .
+004280
+004290***************************************************************
+004300*  2500-WRITE-EXTRACT  -  ONE FIXED-WIDTH EXTRACT RECORD PER     *
+004310*  TRANSACTION, FOR PICKUP BY THE ACTUARIAL MODELING SYSTEM AND  *
+004320*  THE QA SAMPLING-PLAN SYSTEM AFTER THIS RUN ENDS.              *
+004330***************************************************************
+004340 2500-WRITE-EXTRACT.
+004350     MOVE WS-RUN-DATE-NUM TO FACTEXT-RUN-DATE
+004360     MOVE WS-FACT-N TO FACTEXT-INPUT-N
+004370     IF WS-INPUT-IS-VALID
+004380         MOVE WS-FACT-RESULT TO FACTEXT-RESULT
+004390     ELSE
+004400         MOVE ZERO TO FACTEXT-RESULT
+004410     END-IF
+004420     EVALUATE TRUE
+004430         WHEN WS-INPUT-IS-INVALID
+004440             SET FACTEXT-IS-REJECTED TO TRUE
+004450         WHEN WS-FACT-OVERFLOW-OCCURRED
+004460             SET FACTEXT-IS-OVERFLOW TO TRUE
+004470         WHEN OTHER
+004480             SET FACTEXT-IS-NORMAL TO TRUE
+004490     END-EVALUATE
+004500     WRITE FACTEXT-RECORD
+004510     .
+004520
+004530***************************************************************
+004540*  7000-PRINT-TOTALS                                            *
+004550***************************************************************
+004560 7000-PRINT-TOTALS.
+004570     MOVE WS-RECORD-COUNT TO WS-TL-COUNT
+004580     MOVE WS-REJECT-COUNT TO WS-RL-COUNT
+004590     MOVE SPACE TO FACT-REPORT-LINE
+004600     WRITE FACT-REPORT-LINE
+004610     WRITE FACT-REPORT-LINE FROM WS-TOTAL-LINE
+004620     WRITE FACT-REPORT-LINE FROM WS-REJECT-LINE
+004630     .
+004640
+004650***************************************************************
+004660*  8000-PRINT-HEADERS                                           *
+004670***************************************************************
+004680 8000-PRINT-HEADERS.
+004690     ADD 1 TO WS-PAGE-NO
+004700     MOVE WS-PAGE-NO TO WS-HL1-PAGE-NO
+004710     MOVE WS-RUN-DATE-MM TO WS-HL2-MM
+004720     MOVE WS-RUN-DATE-DD TO WS-HL2-DD
+004730     MOVE WS-RUN-DATE-CCYY TO WS-HL2-CCYY
+004740     IF WS-PAGE-NO > 1
+004750         MOVE SPACE TO FACT-REPORT-LINE
+004760         WRITE FACT-REPORT-LINE
+004770             AFTER ADVANCING PAGE
+004780     END-IF
+004790     WRITE FACT-REPORT-LINE FROM WS-HEADING-LINE-1
+004800     WRITE FACT-REPORT-LINE FROM WS-HEADING-LINE-2
+004810     MOVE SPACE TO FACT-REPORT-LINE
+004820     WRITE FACT-REPORT-LINE
+004830     WRITE FACT-REPORT-LINE FROM WS-COLUMN-HEADING
+004840     MOVE SPACE TO FACT-REPORT-LINE
+004850     WRITE FACT-REPORT-LINE
+004860     MOVE ZERO TO WS-LINE-COUNT
+004870     .
+004880
+004890***************************************************************
+004900*  9000-TERMINATE                                               *
+004910***************************************************************
+004920 9000-TERMINATE.
+004930     MOVE ZERO TO FACTCKPT-RECORDS-DONE
+004940     REWRITE FACTCKPT-RECORD
+004950     CLOSE FACT-TRANS-FILE
+004960     CLOSE FACT-REPORT-FILE
+004970     CLOSE FACT-CKPT-FILE
+004980     CLOSE FACT-EXTRACT-FILE
+004990     .
