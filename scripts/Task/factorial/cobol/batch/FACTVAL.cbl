@@ -0,0 +1,141 @@
+000010***************************************************************
+000020*  PROGRAM-ID. FACTVAL
+000030*
+000040*  AUTHOR.       S. L. SAMMS, ACTUARIAL SYSTEMS GROUP
+000050*  INSTALLATION. HOME OFFICE DATA CENTER
+000060*  DATE-WRITTEN. 2026-08-08
+000070*  DATE-COMPILED.
+000080*
+000090*  REMARKS.
+000100*      EDIT/VALIDATION FRONT END CALLED BEFORE EVERY INVOCATION
+000110*      OF FUNCTION-ID FACTORIAL.  THE RAW N FIELD ON A
+000120*      TRANSACTION RECORD IS CARRIED WIDER (15 BYTES) THAN
+000130*      FACTORIAL'S PIC 9(10) CAN ACCEPT, SINCE THE FEED IS
+000140*      SHARED WITH OTHER UPSTREAM SYSTEMS THAT DO NOT EDIT
+000150*      THEIR OWN OUTPUT.  THIS PROGRAM CHECKS THAT RAW FIELD
+000160*      FOR THREE CONDITIONS - NOT NUMERIC, NEGATIVE, OR TOO
+000170*      LARGE TO FIT IN PIC 9(10) - AND REJECTS ANY BAD RECORD
+000180*      TO FACT-REJECT-FILE WITH A REASON CODE INSTEAD OF
+000190*      LETTING IT CRASH OR CORRUPT THE BATCH RUN.
+000200*
+000210*  MODIFICATION HISTORY.
+000220*      DATE        INIT  DESCRIPTION
+000230*      ----------  ----  ---------------------------------------
+000240*      2026-08-08  SLS   INITIAL VERSION.
+000250***************************************************************
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. FACTVAL.
+000280
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT FACT-REJECT-FILE ASSIGN TO "FACTREJ"
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-REJECT-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  FACT-REJECT-FILE.
+000390 COPY FACTREJ.
+000400
+000410 WORKING-STORAGE SECTION.
+000420 01  WS-REJECT-STATUS           PIC X(02).
+000430     88  WS-REJECT-OK               VALUE '00'.
+000440
+000450 01  WS-RUN-DATE-NUM            PIC 9(08).
+000460 01  WS-RAW-NUMERIC             PIC 9(15).
+000470 01  WS-MAX-N                   PIC 9(10) VALUE 9999999999.
+000480 01  WS-EDIT-RAW-N              PIC X(15).
+000490 01  WS-SIGN-COUNT              PIC 9(02) COMP-3 VALUE ZERO.
+000500
+000510 LINKAGE SECTION.
+000520 01  FACTVAL-RAW-N              PIC X(15).
+000530 01  FACTVAL-N                  PIC 9(10).
+000540 01  FACTVAL-VALID-FLAG         PIC X(01).
+000550     88  FACTVAL-IS-VALID           VALUE 'Y'.
+000560     88  FACTVAL-IS-INVALID         VALUE 'N'.
+000570 01  FACTVAL-REASON-CODE        PIC 9(02).
+000580
+000590 PROCEDURE DIVISION USING BY REFERENCE FACTVAL-RAW-N
+000600         BY REFERENCE FACTVAL-N
+000610         BY REFERENCE FACTVAL-VALID-FLAG
+000620         BY REFERENCE FACTVAL-REASON-CODE.
+000630***************************************************************
+000640*  0000-MAINLINE                                                *
+000650***************************************************************
+000660 0000-MAINLINE.
+000670     SET FACTVAL-IS-VALID TO TRUE
+000680     MOVE ZERO TO FACTVAL-REASON-CODE
+000690     MOVE ZERO TO FACTVAL-N
+000700
+000710*        THE UPSTREAM FEED BLANK-PADS N RATHER THAN ZERO-
+000720*        FILLING IT, SO A NEGATIVE VALUE'S SIGN CAN LAND
+000730*        ANYWHERE AHEAD OF THE DIGITS (E.G. RIGHT-JUSTIFIED
+000740*        "          -5") RATHER THAN ALWAYS IN COLUMN 1 - TEST
+000750*        THE WHOLE FIELD FOR A SIGN, NOT JUST ITS FIRST BYTE.
+000760     MOVE ZERO TO WS-SIGN-COUNT
+000770     INSPECT FACTVAL-RAW-N TALLYING WS-SIGN-COUNT FOR ALL '-'
+000780     IF WS-SIGN-COUNT > ZERO
+000790         SET FACTVAL-IS-INVALID TO TRUE
+000800         MOVE 02 TO FACTVAL-REASON-CODE
+000810     ELSE
+000820*        THE UPSTREAM FEED RIGHT- OR LEFT-JUSTIFIES N WITH
+000830*        BLANKS RATHER THAN ZEROS, SO A SPACE-PADDED BUT
+000840*        OTHERWISE VALID NUMBER MUST NOT FAIL THE NUMERIC
+000850*        TEST - PAD THE SPACES TO ZEROS ON A WORKING COPY
+000860*        FIRST AND LEAVE FACTVAL-RAW-N ITSELF UNTOUCHED SO
+000870*        THE REJECT RECORD STILL ECHOES THE ORIGINAL INPUT.
+000880         MOVE FACTVAL-RAW-N TO WS-EDIT-RAW-N
+000890         INSPECT WS-EDIT-RAW-N REPLACING ALL SPACE BY ZERO
+000900         IF WS-EDIT-RAW-N IS NOT NUMERIC
+000910             SET FACTVAL-IS-INVALID TO TRUE
+000920             MOVE 01 TO FACTVAL-REASON-CODE
+000930         ELSE
+000940             MOVE WS-EDIT-RAW-N TO WS-RAW-NUMERIC
+000950             IF WS-RAW-NUMERIC > WS-MAX-N
+000960                 SET FACTVAL-IS-INVALID TO TRUE
+000970                 MOVE 03 TO FACTVAL-REASON-CODE
+000980             ELSE
+000990                 MOVE WS-RAW-NUMERIC TO FACTVAL-N
+001000             END-IF
+001010         END-IF
+001020     END-IF
+001030
+001040     IF FACTVAL-IS-INVALID
+001050         PERFORM 8000-WRITE-REJECT
+001060     END-IF
+001070
+001080     GOBACK
+001090     .
+001100
+001110***************************************************************
+001120*  8000-WRITE-REJECT                                            *
+001130***************************************************************
+001140 8000-WRITE-REJECT.
+001150     ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD
+001160     MOVE WS-RUN-DATE-NUM TO FACT-REJ-RUN-DATE
+001170     MOVE FACTVAL-RAW-N TO FACT-REJ-RAW-INPUT
+001180     MOVE FACTVAL-REASON-CODE TO FACT-REJ-REASON-CODE
+001190     EVALUATE TRUE
+001200         WHEN FACT-REJ-NON-NUMERIC
+001210             MOVE 'N NOT NUMERIC' TO FACT-REJ-REASON-TEXT
+001220         WHEN FACT-REJ-NEGATIVE
+001230             MOVE 'N IS NEGATIVE' TO FACT-REJ-REASON-TEXT
+001240         WHEN FACT-REJ-TOO-LARGE
+001250             MOVE 'N EXCEEDS PIC 9(10)' TO FACT-REJ-REASON-TEXT
+001260         WHEN OTHER
+001270             MOVE 'UNKNOWN EDIT FAILURE' TO FACT-REJ-REASON-TEXT
+001280     END-EVALUATE
+001290     OPEN EXTEND FACT-REJECT-FILE
+001300     IF NOT WS-REJECT-OK
+001310         DISPLAY 'FACTVAL - REJECT FILE OPEN FAILED, STATUS '
+001320                 WS-REJECT-STATUS
+001330     ELSE
+001340         WRITE FACT-REJECT-RECORD
+001350         IF NOT WS-REJECT-OK
+001360             DISPLAY 'FACTVAL - REJECT WRITE FAILED, STATUS '
+001370                     WS-REJECT-STATUS
+001380         END-IF
+001390         CLOSE FACT-REJECT-FILE
+001400     END-IF
+001410     .
